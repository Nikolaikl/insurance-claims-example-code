@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ASSUMESETUP.
+      *----------------------------------------------------------------*
+      * PROGRAM TO CREATE AND POPULATE THE ACTUARIAL ASSUMPTIONS FILE  *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ASSUMPTIONS-FILE ASSIGN TO "data/ASSUMEFILE"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS EFFECTIVE-DATE
+           FILE STATUS IS ASSUME-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ASSUMPTIONS-FILE.
+       01 ASSUMPTIONS-RECORD.
+          05 EFFECTIVE-DATE           PIC 9(8).
+          05 ASSUMP-DISCOUNT-RATE     PIC 9V9999.
+          05 ASSUMP-FREQ-DECLINE-RATE PIC 9V9999.
+          05 ASSUMP-SEV-INCREASE-RATE PIC 9V9999.
+          05 ASSUMP-LIFE-EXPECTANCY   PIC 99V9.
+
+       WORKING-STORAGE SECTION.
+       01 ASSUME-STATUS            PIC X(2).
+
+       PROCEDURE DIVISION.
+           OPEN OUTPUT ASSUMPTIONS-FILE.
+
+           IF ASSUME-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING ASSUMPTIONS FILE: ' ASSUME-STATUS
+              STOP RUN
+           END-IF.
+
+      * ADD SAMPLE ASSUMPTION RECORDS, OLDEST RATE SET FIRST
+
+      * Rate set effective 01/01/1990 - earliest rates on file
+           MOVE 19900101 TO EFFECTIVE-DATE.
+           MOVE 0.0450 TO ASSUMP-DISCOUNT-RATE.
+           MOVE 0.0300 TO ASSUMP-FREQ-DECLINE-RATE.
+           MOVE 0.0350 TO ASSUMP-SEV-INCREASE-RATE.
+           MOVE 18.0 TO ASSUMP-LIFE-EXPECTANCY.
+
+           WRITE ASSUMPTIONS-RECORD.
+           DISPLAY 'ASSUMPTIONS RECORD 1 WRITTEN: ' EFFECTIVE-DATE.
+
+      * Rate set effective 01/01/2005
+           MOVE 20050101 TO EFFECTIVE-DATE.
+           MOVE 0.0400 TO ASSUMP-DISCOUNT-RATE.
+           MOVE 0.0400 TO ASSUMP-FREQ-DECLINE-RATE.
+           MOVE 0.0390 TO ASSUMP-SEV-INCREASE-RATE.
+           MOVE 19.0 TO ASSUMP-LIFE-EXPECTANCY.
+
+           WRITE ASSUMPTIONS-RECORD.
+           DISPLAY 'ASSUMPTIONS RECORD 2 WRITTEN: ' EFFECTIVE-DATE.
+
+      * Rate set effective 01/01/2015
+           MOVE 20150101 TO EFFECTIVE-DATE.
+           MOVE 0.0380 TO ASSUMP-DISCOUNT-RATE.
+           MOVE 0.0460 TO ASSUMP-FREQ-DECLINE-RATE.
+           MOVE 0.0420 TO ASSUMP-SEV-INCREASE-RATE.
+           MOVE 20.0 TO ASSUMP-LIFE-EXPECTANCY.
+
+           WRITE ASSUMPTIONS-RECORD.
+           DISPLAY 'ASSUMPTIONS RECORD 3 WRITTEN: ' EFFECTIVE-DATE.
+
+      * Rate set effective 01/01/2022 - current rates
+           MOVE 20220101 TO EFFECTIVE-DATE.
+           MOVE 0.0350 TO ASSUMP-DISCOUNT-RATE.
+           MOVE 0.0510 TO ASSUMP-FREQ-DECLINE-RATE.
+           MOVE 0.0440 TO ASSUMP-SEV-INCREASE-RATE.
+           MOVE 20.5 TO ASSUMP-LIFE-EXPECTANCY.
+
+           WRITE ASSUMPTIONS-RECORD.
+           DISPLAY 'ASSUMPTIONS RECORD 4 WRITTEN: ' EFFECTIVE-DATE.
+
+           CLOSE ASSUMPTIONS-FILE.
+           DISPLAY 'ASSUMPTIONS FILE CREATED SUCCESSFULLY'.
+           STOP RUN.
