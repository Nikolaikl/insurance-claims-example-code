@@ -0,0 +1,61 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MORTSETUP.
+      *----------------------------------------------------------------*
+      * PROGRAM TO CREATE AND POPULATE THE MORTALITY TABLE FILE        *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MORTALITY-FILE ASSIGN TO "data/MORTFILE"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS MORT-AGE
+           FILE STATUS IS MORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MORTALITY-FILE.
+       01 MORTALITY-RECORD.
+          05 MORT-AGE                 PIC 9(3).
+          05 MORT-LIFE-EXPECTANCY     PIC 99V9.
+
+       WORKING-STORAGE SECTION.
+       01 MORT-STATUS              PIC X(2).
+       01 WS-AGE-CTR               PIC 9(3).
+       01 WS-REMAINING-YEARS       PIC 99V9.
+
+       PROCEDURE DIVISION.
+           OPEN OUTPUT MORTALITY-FILE.
+
+           IF MORT-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING MORTALITY FILE: ' MORT-STATUS
+              STOP RUN
+           END-IF.
+
+      * BUILD A SIMPLE ABRIDGED LIFE TABLE, AGES 18 THROUGH 80.
+      * REMAINING LIFE EXPECTANCY DECLINES ROUGHLY ONE YEAR FOR EVERY
+      * TWO YEARS OF ATTAINED AGE, FLOORED AT 5.0 YEARS.
+           MOVE 18 TO WS-AGE-CTR.
+           MOVE 64.0 TO WS-REMAINING-YEARS.
+
+           PERFORM UNTIL WS-AGE-CTR > 80
+               MOVE WS-AGE-CTR TO MORT-AGE
+               MOVE WS-REMAINING-YEARS TO MORT-LIFE-EXPECTANCY
+
+               WRITE MORTALITY-RECORD
+
+               ADD 1 TO WS-AGE-CTR
+               COMPUTE WS-REMAINING-YEARS =
+                       64.0 - ((WS-AGE-CTR - 18) / 2)
+               IF WS-REMAINING-YEARS < 5.0
+                  MOVE 5.0 TO WS-REMAINING-YEARS
+               END-IF
+           END-PERFORM.
+
+           DISPLAY 'MORTALITY RECORDS WRITTEN: AGES 018 THROUGH 080'.
+
+           CLOSE MORTALITY-FILE.
+           DISPLAY 'MORTALITY FILE CREATED SUCCESSFULLY'.
+           STOP RUN.
