@@ -0,0 +1,552 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REFMAINT.
+      *----------------------------------------------------------------*
+      * PROGRAM:  REFMAINT                                             *
+      * PURPOSE:  APPLY ADD/CHANGE/DELETE MAINTENANCE TRANSACTIONS     *
+      *           AGAINST POLFILE, INDFILE AND GEOFILE SO NEW          *
+      *           INDUSTRIES, REGIONS AND POLICY CHANGES CAN BE        *
+      *           ONBOARDED AS DATA INSTEAD OF RECOMPILED PROGRAMS     *
+      *                                                                *
+      * PROGRAM STRUCTURE:                                             *
+      * 1. FILE DEFINITIONS AND DATA STRUCTURES                        *
+      * 2. WORKING STORAGE VARIABLES                                   *
+      * 3. MAIN PROCESS FLOW                                           *
+      * 4. INITIALIZATION SECTION                                      *
+      * 5. TRANSACTION PROCESSING LOGIC                                *
+      * 6. PER-FILE MAINTENANCE PARAGRAPHS                             *
+      * 7. PROGRAM TERMINATION                                         *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *----------------------------------------------------------------*
+      * FILE DEFINITIONS:                                              *
+      * - TRANSACTION-FILE: One add/change/delete request per line,   *
+      *                     tagged with which reference file it       *
+      *                     targets and what action to take            *
+      * - MAINT-LOG-FILE:   One line per transaction recording what    *
+      *                     was applied or why it was rejected        *
+      * - POLICY-FILE, INDUSTRY-RISK-FILE, GEO-FACTOR-FILE: the same   *
+      *                     reference files PENSCLM reads              *
+      *----------------------------------------------------------------*
+           SELECT TRANSACTION-FILE ASSIGN TO "data/REFMAINT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS TRAN-STATUS.
+
+           SELECT MAINT-LOG-FILE ASSIGN TO "data/REFMAINT_LOG.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS LOG-STATUS.
+
+           SELECT POLICY-FILE ASSIGN TO "data/POLFILE"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS POLICY-NUMBER OF POLICY-RECORD
+           FILE STATUS IS POL-STATUS.
+
+           SELECT INDUSTRY-RISK-FILE ASSIGN TO "data/INDFILE"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS INDUSTRY-CODE OF INDUSTRY-RISK-RECORD
+           FILE STATUS IS IND-STATUS.
+
+           SELECT GEO-FACTOR-FILE ASSIGN TO "data/GEOFILE"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS GEO-REGION-CODE OF GEO-FACTOR-RECORD
+           FILE STATUS IS GEO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRANSACTION-FILE.
+       01 TRANSACTION-RECORD       PIC X(200).
+
+       FD MAINT-LOG-FILE.
+       01 MAINT-LOG-LINE           PIC X(120).
+
+       FD POLICY-FILE.
+       01 POLICY-RECORD.
+          05 POLICY-NUMBER         PIC X(10).
+          05 CUSTOMER-ID           PIC X(8).
+          05 POLICY-TYPE           PIC X(2).
+          05 POLICY-STATUS         PIC X(1).
+          05 START-DATE            PIC 9(8).
+          05 END-DATE              PIC 9(8).
+          05 MONTHLY-PREMIUM       PIC 9(6)V99.
+          05 COVERAGE-AMOUNT       PIC 9(8)V99.
+          05 INDUSTRY-CODE         PIC X(4).
+          05 GEO-REGION-CODE       PIC X(3).
+          05 EMR-VALUE             PIC 9V999.
+          05 SAFETY-PROG-RATING    PIC 9(1).
+
+       FD INDUSTRY-RISK-FILE.
+       01 INDUSTRY-RISK-RECORD.
+          05 INDUSTRY-CODE         PIC X(4).
+          05 INDUSTRY-DESCRIPTION  PIC X(30).
+          05 INDUSTRY-RISK-FACTOR  PIC 9V999.
+          05 FREQUENCY-FACTOR      PIC 9V999.
+          05 SEVERITY-FACTOR       PIC 9V999.
+
+       FD GEO-FACTOR-FILE.
+       01 GEO-FACTOR-RECORD.
+          05 GEO-REGION-CODE       PIC X(3).
+          05 GEO-REGION-NAME       PIC X(20).
+          05 REGIONAL-FACTOR       PIC 9V999.
+          05 REGULATORY-FACTOR     PIC 9V999.
+          05 WAGE-INDEX            PIC 9V999.
+          05 STATUTORY-ANNUAL-CAP  PIC 9(7)V99.
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * WORKING STORAGE ORGANIZATION:                                  *
+      * - WS-FILE-STATUS: File status codes for every SELECTed file    *
+      * - WS-SWITCHES: Program control flags                           *
+      * - WS-TRAN-HEADER: Common type/action fields parsed off every   *
+      *                   transaction line before type-specific detail *
+      * - WS-*-TRAN-FIELDS: Type-specific detail fields, one group per *
+      *                     reference file, parsed after the header    *
+      * - WS-CONTROL-TOTALS: Run reconciliation counters               *
+      *----------------------------------------------------------------*
+       01 WS-FILE-STATUS.
+          05 TRAN-STATUS           PIC X(2).
+          05 LOG-STATUS            PIC X(2).
+          05 POL-STATUS            PIC X(2).
+          05 IND-STATUS            PIC X(2).
+          05 GEO-STATUS            PIC X(2).
+
+       01 WS-SWITCHES.
+          05 WS-END-OF-FILE-SW     PIC X(1) VALUE 'N'.
+             88 END-OF-FILE        VALUE 'Y'.
+          05 WS-TRAN-REJECT-SW     PIC X(1) VALUE 'N'.
+             88 TRAN-REJECTED      VALUE 'Y'.
+             88 TRAN-NOT-REJECTED  VALUE 'N'.
+
+       01 WS-TRAN-PTR              PIC 9(3) COMP.
+
+       01 WS-TRAN-HEADER.
+          05 WS-TRAN-TYPE          PIC X(1).
+             88 TRAN-POLICY        VALUE 'P'.
+             88 TRAN-INDUSTRY      VALUE 'I'.
+             88 TRAN-GEO           VALUE 'G'.
+          05 WS-TRAN-ACTION        PIC X(1).
+             88 TRAN-ADD           VALUE 'A'.
+             88 TRAN-CHANGE        VALUE 'C'.
+             88 TRAN-DELETE        VALUE 'D'.
+
+       01 WS-POLICY-TRAN-FIELDS.
+          05 WS-PT-POLICY-NUMBER   PIC X(10).
+          05 WS-PT-CUSTOMER-ID     PIC X(8).
+          05 WS-PT-POLICY-TYPE     PIC X(2).
+          05 WS-PT-POLICY-STATUS   PIC X(1).
+          05 WS-PT-START-DATE      PIC 9(8).
+          05 WS-PT-END-DATE        PIC 9(8).
+          05 WS-PT-MONTHLY-PREMIUM PIC 9(6)V99.
+          05 WS-PT-COVERAGE-AMOUNT PIC 9(8)V99.
+          05 WS-PT-INDUSTRY-CODE   PIC X(4).
+          05 WS-PT-GEO-REGION-CODE PIC X(3).
+          05 WS-PT-EMR-VALUE       PIC 9V999.
+          05 WS-PT-SAFETY-RATING   PIC 9(1).
+
+       01 WS-INDUSTRY-TRAN-FIELDS.
+          05 WS-IT-INDUSTRY-CODE   PIC X(4).
+          05 WS-IT-INDUSTRY-DESC   PIC X(30).
+          05 WS-IT-RISK-FACTOR     PIC 9V999.
+          05 WS-IT-FREQ-FACTOR     PIC 9V999.
+          05 WS-IT-SEVERITY-FACTOR PIC 9V999.
+
+       01 WS-GEO-TRAN-FIELDS.
+          05 WS-GT-REGION-CODE     PIC X(3).
+          05 WS-GT-REGION-NAME     PIC X(20).
+          05 WS-GT-REGIONAL-FACTOR PIC 9V999.
+          05 WS-GT-REGULATORY-FACTOR PIC 9V999.
+          05 WS-GT-WAGE-INDEX      PIC 9V999.
+          05 WS-GT-STATUTORY-CAP   PIC 9(7)V99.
+
+       01 WS-LOG-DETAIL.
+          05 WS-LOG-TYPE           PIC X(1).
+          05 WS-LOG-ACTION         PIC X(1).
+          05 WS-LOG-KEY            PIC X(10).
+          05 WS-LOG-TEXT           PIC X(60).
+
+       01 WS-CONTROL-TOTALS.
+          05 WS-TRANS-READ         PIC 9(5) COMP VALUE ZERO.
+          05 WS-TRANS-APPLIED      PIC 9(5) COMP VALUE ZERO.
+          05 WS-TRANS-REJECTED     PIC 9(5) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       000-MAIN-PROCESS.
+      *----------------------------------------------------------------*
+      * MAIN PROGRAM FLOW:                                             *
+      * 1. Open the transaction file, log file and the three          *
+      *    reference files under maintenance                          *
+      * 2. Apply every transaction in the file                        *
+      * 3. Report run totals and close down                           *
+      *----------------------------------------------------------------*
+           PERFORM 100-INITIALIZATION.
+           PERFORM 200-PROCESS-TRANSACTIONS.
+           PERFORM 800-GENERATE-TRAILER.
+           PERFORM 900-TERMINATION.
+
+       100-INITIALIZATION.
+      *----------------------------------------------------------------*
+      * OPEN ALL FILES AND CHECK FOR ERRORS                            *
+      *----------------------------------------------------------------*
+           OPEN INPUT TRANSACTION-FILE.
+           IF TRAN-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING TRANSACTION FILE: ' TRAN-STATUS
+              PERFORM 900-TERMINATION
+           END-IF.
+
+           OPEN OUTPUT MAINT-LOG-FILE.
+           IF LOG-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING MAINTENANCE LOG FILE: ' LOG-STATUS
+              PERFORM 900-TERMINATION
+           END-IF.
+
+           OPEN I-O POLICY-FILE.
+           IF POL-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING POLICY FILE: ' POL-STATUS
+              PERFORM 900-TERMINATION
+           END-IF.
+
+           OPEN I-O INDUSTRY-RISK-FILE.
+           IF IND-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING INDUSTRY FILE: ' IND-STATUS
+              PERFORM 900-TERMINATION
+           END-IF.
+
+           OPEN I-O GEO-FACTOR-FILE.
+           IF GEO-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING GEO FILE: ' GEO-STATUS
+              PERFORM 900-TERMINATION
+           END-IF.
+
+       200-PROCESS-TRANSACTIONS.
+      *----------------------------------------------------------------*
+      * READ AND APPLY EVERY TRANSACTION IN THE FILE                   *
+      *----------------------------------------------------------------*
+           PERFORM UNTIL END-OF-FILE
+               READ TRANSACTION-FILE
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-TRANS-READ
+                       PERFORM 210-PROCESS-TRANSACTION-RECORD
+               END-READ
+           END-PERFORM
+           DISPLAY 'PROCESSED ALL TRANSACTIONS IN REFMAINT FILE'.
+
+       210-PROCESS-TRANSACTION-RECORD.
+      *----------------------------------------------------------------*
+      * PARSE ONE TRANSACTION RECORD:                                  *
+      * 1. Parse the common header (file code, action code)           *
+      * 2. Parse the rest of the line according to which reference    *
+      *    file the header names, picking up where the header parse   *
+      *    left off                                                   *
+      * 3. Route to the matching per-file maintenance paragraph        *
+      *----------------------------------------------------------------*
+           MOVE 'N' TO WS-TRAN-REJECT-SW.
+           MOVE 1 TO WS-TRAN-PTR.
+           UNSTRING TRANSACTION-RECORD DELIMITED BY ','
+               INTO WS-TRAN-TYPE
+                    WS-TRAN-ACTION
+               WITH POINTER WS-TRAN-PTR
+           END-UNSTRING.
+
+           EVALUATE TRUE
+               WHEN TRAN-POLICY
+                   UNSTRING TRANSACTION-RECORD DELIMITED BY ','
+                       INTO WS-PT-POLICY-NUMBER
+                            WS-PT-CUSTOMER-ID
+                            WS-PT-POLICY-TYPE
+                            WS-PT-POLICY-STATUS
+                            WS-PT-START-DATE
+                            WS-PT-END-DATE
+                            WS-PT-MONTHLY-PREMIUM
+                            WS-PT-COVERAGE-AMOUNT
+                            WS-PT-INDUSTRY-CODE
+                            WS-PT-GEO-REGION-CODE
+                            WS-PT-EMR-VALUE
+                            WS-PT-SAFETY-RATING
+                       WITH POINTER WS-TRAN-PTR
+                   END-UNSTRING
+                   PERFORM 500-MAINTAIN-POLICY
+               WHEN TRAN-INDUSTRY
+                   UNSTRING TRANSACTION-RECORD DELIMITED BY ','
+                       INTO WS-IT-INDUSTRY-CODE
+                            WS-IT-INDUSTRY-DESC
+                            WS-IT-RISK-FACTOR
+                            WS-IT-FREQ-FACTOR
+                            WS-IT-SEVERITY-FACTOR
+                       WITH POINTER WS-TRAN-PTR
+                   END-UNSTRING
+                   PERFORM 600-MAINTAIN-INDUSTRY
+               WHEN TRAN-GEO
+                   UNSTRING TRANSACTION-RECORD DELIMITED BY ','
+                       INTO WS-GT-REGION-CODE
+                            WS-GT-REGION-NAME
+                            WS-GT-REGIONAL-FACTOR
+                            WS-GT-REGULATORY-FACTOR
+                            WS-GT-WAGE-INDEX
+                            WS-GT-STATUTORY-CAP
+                       WITH POINTER WS-TRAN-PTR
+                   END-UNSTRING
+                   PERFORM 700-MAINTAIN-GEO
+               WHEN OTHER
+                   DISPLAY 'UNKNOWN TRANSACTION FILE CODE: '
+                           WS-TRAN-TYPE
+                   MOVE WS-TRAN-TYPE   TO WS-LOG-TYPE
+                   MOVE WS-TRAN-ACTION TO WS-LOG-ACTION
+                   MOVE SPACES         TO WS-LOG-KEY
+                   MOVE 'REJECTED - UNKNOWN FILE CODE'
+                                       TO WS-LOG-TEXT
+                   PERFORM 290-WRITE-LOG-RECORD
+           END-EVALUATE.
+
+       290-WRITE-LOG-RECORD.
+      *----------------------------------------------------------------*
+      * WRITE ONE LINE TO THE MAINTENANCE LOG AND ROLL THE RUN         *
+      * TOTALS, BASED ON WHETHER THIS TRANSACTION WAS REJECTED         *
+      *----------------------------------------------------------------*
+           IF TRAN-REJECTED
+               ADD 1 TO WS-TRANS-REJECTED
+           ELSE
+               ADD 1 TO WS-TRANS-APPLIED
+           END-IF.
+
+           STRING WS-LOG-TYPE   DELIMITED BY SIZE
+                  ' '           DELIMITED BY SIZE
+                  WS-LOG-ACTION DELIMITED BY SIZE
+                  ' '           DELIMITED BY SIZE
+                  WS-LOG-KEY    DELIMITED BY SIZE
+                  ' '           DELIMITED BY SIZE
+                  WS-LOG-TEXT   DELIMITED BY SIZE
+                  INTO MAINT-LOG-LINE
+           END-STRING.
+           WRITE MAINT-LOG-LINE.
+
+       500-MAINTAIN-POLICY.
+      *----------------------------------------------------------------*
+      * APPLY AN ADD/CHANGE/DELETE TRANSACTION AGAINST POLFILE         *
+      *----------------------------------------------------------------*
+           MOVE 'P'                    TO WS-LOG-TYPE.
+           MOVE WS-TRAN-ACTION         TO WS-LOG-ACTION.
+           MOVE WS-PT-POLICY-NUMBER    TO WS-LOG-KEY.
+
+           EVALUATE TRUE
+               WHEN TRAN-ADD
+                   MOVE WS-PT-POLICY-NUMBER TO POLICY-NUMBER
+                   MOVE WS-PT-CUSTOMER-ID   TO CUSTOMER-ID
+                   MOVE WS-PT-POLICY-TYPE   TO POLICY-TYPE
+                   MOVE WS-PT-POLICY-STATUS TO POLICY-STATUS
+                   MOVE WS-PT-START-DATE    TO START-DATE
+                   MOVE WS-PT-END-DATE      TO END-DATE
+                   MOVE WS-PT-MONTHLY-PREMIUM TO MONTHLY-PREMIUM
+                   MOVE WS-PT-COVERAGE-AMOUNT TO COVERAGE-AMOUNT
+                   MOVE WS-PT-INDUSTRY-CODE
+                                    TO INDUSTRY-CODE OF POLICY-RECORD
+                   MOVE WS-PT-GEO-REGION-CODE
+                                    TO GEO-REGION-CODE OF POLICY-RECORD
+                   MOVE WS-PT-EMR-VALUE     TO EMR-VALUE
+                   MOVE WS-PT-SAFETY-RATING TO SAFETY-PROG-RATING
+                   WRITE POLICY-RECORD
+                       INVALID KEY
+                           MOVE 'Y' TO WS-TRAN-REJECT-SW
+                           MOVE 'REJECTED - POLICY ALREADY ON FILE'
+                                TO WS-LOG-TEXT
+                       NOT INVALID KEY
+                           MOVE 'ADDED' TO WS-LOG-TEXT
+                   END-WRITE
+               WHEN TRAN-CHANGE
+                   MOVE WS-PT-POLICY-NUMBER TO POLICY-NUMBER
+                   READ POLICY-FILE
+                       INVALID KEY
+                           MOVE 'Y' TO WS-TRAN-REJECT-SW
+                           MOVE 'REJECTED - POLICY NOT ON FILE'
+                                TO WS-LOG-TEXT
+                   END-READ
+                   IF TRAN-NOT-REJECTED
+                       MOVE WS-PT-CUSTOMER-ID   TO CUSTOMER-ID
+                       MOVE WS-PT-POLICY-TYPE   TO POLICY-TYPE
+                       MOVE WS-PT-POLICY-STATUS TO POLICY-STATUS
+                       MOVE WS-PT-START-DATE    TO START-DATE
+                       MOVE WS-PT-END-DATE      TO END-DATE
+                       MOVE WS-PT-MONTHLY-PREMIUM TO MONTHLY-PREMIUM
+                       MOVE WS-PT-COVERAGE-AMOUNT TO COVERAGE-AMOUNT
+                   MOVE WS-PT-INDUSTRY-CODE
+                                    TO INDUSTRY-CODE OF POLICY-RECORD
+                   MOVE WS-PT-GEO-REGION-CODE
+                                    TO GEO-REGION-CODE OF POLICY-RECORD
+                       MOVE WS-PT-EMR-VALUE     TO EMR-VALUE
+                       MOVE WS-PT-SAFETY-RATING TO SAFETY-PROG-RATING
+                       REWRITE POLICY-RECORD
+                       MOVE 'CHANGED' TO WS-LOG-TEXT
+                   END-IF
+               WHEN TRAN-DELETE
+                   MOVE WS-PT-POLICY-NUMBER TO POLICY-NUMBER
+                   DELETE POLICY-FILE
+                       INVALID KEY
+                           MOVE 'Y' TO WS-TRAN-REJECT-SW
+                           MOVE 'REJECTED - POLICY NOT ON FILE'
+                                TO WS-LOG-TEXT
+                       NOT INVALID KEY
+                           MOVE 'DELETED' TO WS-LOG-TEXT
+                   END-DELETE
+               WHEN OTHER
+                   MOVE 'Y' TO WS-TRAN-REJECT-SW
+                   MOVE 'REJECTED - UNKNOWN ACTION CODE'
+                        TO WS-LOG-TEXT
+           END-EVALUATE.
+
+           PERFORM 290-WRITE-LOG-RECORD.
+
+       600-MAINTAIN-INDUSTRY.
+      *----------------------------------------------------------------*
+      * APPLY AN ADD/CHANGE/DELETE TRANSACTION AGAINST INDFILE         *
+      *----------------------------------------------------------------*
+           MOVE 'I'                    TO WS-LOG-TYPE.
+           MOVE WS-TRAN-ACTION         TO WS-LOG-ACTION.
+           MOVE WS-IT-INDUSTRY-CODE    TO WS-LOG-KEY.
+
+           EVALUATE TRUE
+               WHEN TRAN-ADD
+                   MOVE WS-IT-INDUSTRY-CODE
+                        TO INDUSTRY-CODE OF INDUSTRY-RISK-RECORD
+                   MOVE WS-IT-INDUSTRY-DESC TO INDUSTRY-DESCRIPTION
+                   MOVE WS-IT-RISK-FACTOR   TO INDUSTRY-RISK-FACTOR
+                   MOVE WS-IT-FREQ-FACTOR   TO FREQUENCY-FACTOR
+                   MOVE WS-IT-SEVERITY-FACTOR TO SEVERITY-FACTOR
+                   WRITE INDUSTRY-RISK-RECORD
+                       INVALID KEY
+                           MOVE 'Y' TO WS-TRAN-REJECT-SW
+                           MOVE 'REJECTED - INDUSTRY ALREADY ON FILE'
+                                TO WS-LOG-TEXT
+                       NOT INVALID KEY
+                           MOVE 'ADDED' TO WS-LOG-TEXT
+                   END-WRITE
+               WHEN TRAN-CHANGE
+                   MOVE WS-IT-INDUSTRY-CODE
+                        TO INDUSTRY-CODE OF INDUSTRY-RISK-RECORD
+                   READ INDUSTRY-RISK-FILE
+                       INVALID KEY
+                           MOVE 'Y' TO WS-TRAN-REJECT-SW
+                           MOVE 'REJECTED - INDUSTRY NOT ON FILE'
+                                TO WS-LOG-TEXT
+                   END-READ
+                   IF TRAN-NOT-REJECTED
+                       MOVE WS-IT-INDUSTRY-DESC TO INDUSTRY-DESCRIPTION
+                       MOVE WS-IT-RISK-FACTOR   TO INDUSTRY-RISK-FACTOR
+                       MOVE WS-IT-FREQ-FACTOR   TO FREQUENCY-FACTOR
+                       MOVE WS-IT-SEVERITY-FACTOR TO SEVERITY-FACTOR
+                       REWRITE INDUSTRY-RISK-RECORD
+                       MOVE 'CHANGED' TO WS-LOG-TEXT
+                   END-IF
+               WHEN TRAN-DELETE
+                   MOVE WS-IT-INDUSTRY-CODE
+                        TO INDUSTRY-CODE OF INDUSTRY-RISK-RECORD
+                   DELETE INDUSTRY-RISK-FILE
+                       INVALID KEY
+                           MOVE 'Y' TO WS-TRAN-REJECT-SW
+                           MOVE 'REJECTED - INDUSTRY NOT ON FILE'
+                                TO WS-LOG-TEXT
+                       NOT INVALID KEY
+                           MOVE 'DELETED' TO WS-LOG-TEXT
+                   END-DELETE
+               WHEN OTHER
+                   MOVE 'Y' TO WS-TRAN-REJECT-SW
+                   MOVE 'REJECTED - UNKNOWN ACTION CODE'
+                        TO WS-LOG-TEXT
+           END-EVALUATE.
+
+           PERFORM 290-WRITE-LOG-RECORD.
+
+       700-MAINTAIN-GEO.
+      *----------------------------------------------------------------*
+      * APPLY AN ADD/CHANGE/DELETE TRANSACTION AGAINST GEOFILE         *
+      *----------------------------------------------------------------*
+           MOVE 'G'                    TO WS-LOG-TYPE.
+           MOVE WS-TRAN-ACTION         TO WS-LOG-ACTION.
+           MOVE WS-GT-REGION-CODE      TO WS-LOG-KEY.
+
+           EVALUATE TRUE
+               WHEN TRAN-ADD
+                   MOVE WS-GT-REGION-CODE
+                                TO GEO-REGION-CODE OF GEO-FACTOR-RECORD
+                   MOVE WS-GT-REGION-NAME      TO GEO-REGION-NAME
+                   MOVE WS-GT-REGIONAL-FACTOR  TO REGIONAL-FACTOR
+                   MOVE WS-GT-REGULATORY-FACTOR TO REGULATORY-FACTOR
+                   MOVE WS-GT-WAGE-INDEX       TO WAGE-INDEX
+                   MOVE WS-GT-STATUTORY-CAP    TO STATUTORY-ANNUAL-CAP
+                   WRITE GEO-FACTOR-RECORD
+                       INVALID KEY
+                           MOVE 'Y' TO WS-TRAN-REJECT-SW
+                           MOVE 'REJECTED - REGION ALREADY ON FILE'
+                                TO WS-LOG-TEXT
+                       NOT INVALID KEY
+                           MOVE 'ADDED' TO WS-LOG-TEXT
+                   END-WRITE
+               WHEN TRAN-CHANGE
+                   MOVE WS-GT-REGION-CODE
+                                TO GEO-REGION-CODE OF GEO-FACTOR-RECORD
+                   READ GEO-FACTOR-FILE
+                       INVALID KEY
+                           MOVE 'Y' TO WS-TRAN-REJECT-SW
+                           MOVE 'REJECTED - REGION NOT ON FILE'
+                                TO WS-LOG-TEXT
+                   END-READ
+                   IF TRAN-NOT-REJECTED
+                       MOVE WS-GT-REGION-NAME      TO GEO-REGION-NAME
+                       MOVE WS-GT-REGIONAL-FACTOR  TO REGIONAL-FACTOR
+                       MOVE WS-GT-REGULATORY-FACTOR TO REGULATORY-FACTOR
+                       MOVE WS-GT-WAGE-INDEX       TO WAGE-INDEX
+                       MOVE WS-GT-STATUTORY-CAP
+                                    TO STATUTORY-ANNUAL-CAP
+                       REWRITE GEO-FACTOR-RECORD
+                       MOVE 'CHANGED' TO WS-LOG-TEXT
+                   END-IF
+               WHEN TRAN-DELETE
+                   MOVE WS-GT-REGION-CODE
+                                TO GEO-REGION-CODE OF GEO-FACTOR-RECORD
+                   DELETE GEO-FACTOR-FILE
+                       INVALID KEY
+                           MOVE 'Y' TO WS-TRAN-REJECT-SW
+                           MOVE 'REJECTED - REGION NOT ON FILE'
+                                TO WS-LOG-TEXT
+                       NOT INVALID KEY
+                           MOVE 'DELETED' TO WS-LOG-TEXT
+                   END-DELETE
+               WHEN OTHER
+                   MOVE 'Y' TO WS-TRAN-REJECT-SW
+                   MOVE 'REJECTED - UNKNOWN ACTION CODE'
+                        TO WS-LOG-TEXT
+           END-EVALUATE.
+
+           PERFORM 290-WRITE-LOG-RECORD.
+
+       800-GENERATE-TRAILER.
+      *----------------------------------------------------------------*
+      * DISPLAY RUN CONTROL TOTALS                                     *
+      *----------------------------------------------------------------*
+           DISPLAY '===================================='.
+           DISPLAY 'REFMAINT RUN CONTROL TOTALS'.
+           DISPLAY 'TRANSACTIONS READ:     ' WS-TRANS-READ.
+           DISPLAY 'TRANSACTIONS APPLIED:  ' WS-TRANS-APPLIED.
+           DISPLAY 'TRANSACTIONS REJECTED: ' WS-TRANS-REJECTED.
+           DISPLAY '===================================='.
+
+       900-TERMINATION.
+      *----------------------------------------------------------------*
+      * CLOSE ALL OPEN FILES AND STOP THE RUN                         *
+      *----------------------------------------------------------------*
+           CLOSE TRANSACTION-FILE
+                 MAINT-LOG-FILE
+                 POLICY-FILE
+                 INDUSTRY-RISK-FILE
+                 GEO-FACTOR-FILE.
+
+           IF WS-TRANS-REJECTED > 0
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+
+           STOP RUN.
