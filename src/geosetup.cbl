@@ -23,7 +23,8 @@
           05 REGIONAL-FACTOR       PIC 9V999.
           05 REGULATORY-FACTOR     PIC 9V999.
           05 WAGE-INDEX            PIC 9V999.
-          
+          05 STATUTORY-ANNUAL-CAP  PIC 9(7)V99.
+
        WORKING-STORAGE SECTION.
        01 GEO-STATUS               PIC X(2).
        
@@ -43,7 +44,8 @@
            MOVE 1.280 TO REGIONAL-FACTOR.
            MOVE 1.320 TO REGULATORY-FACTOR.
            MOVE 1.350 TO WAGE-INDEX.
-           
+           MOVE 0090000.00 TO STATUTORY-ANNUAL-CAP.
+
            WRITE GEO-FACTOR-RECORD.
            DISPLAY 'GEO RECORD 1 WRITTEN: ' GEO-REGION-CODE.
            
@@ -53,7 +55,8 @@
            MOVE 1.080 TO REGIONAL-FACTOR.
            MOVE 1.050 TO REGULATORY-FACTOR.
            MOVE 1.060 TO WAGE-INDEX.
-           
+           MOVE 0075000.00 TO STATUTORY-ANNUAL-CAP.
+
            WRITE GEO-FACTOR-RECORD.
            DISPLAY 'GEO RECORD 2 WRITTEN: ' GEO-REGION-CODE.
            
@@ -63,7 +66,8 @@
            MOVE 0.950 TO REGIONAL-FACTOR.
            MOVE 0.920 TO REGULATORY-FACTOR.
            MOVE 0.880 TO WAGE-INDEX.
-           
+           MOVE 0065000.00 TO STATUTORY-ANNUAL-CAP.
+
            WRITE GEO-FACTOR-RECORD.
            DISPLAY 'GEO RECORD 3 WRITTEN: ' GEO-REGION-CODE.
            
@@ -73,7 +77,8 @@
            MOVE 1.250 TO REGIONAL-FACTOR.
            MOVE 1.280 TO REGULATORY-FACTOR.
            MOVE 1.320 TO WAGE-INDEX.
-           
+           MOVE 0095000.00 TO STATUTORY-ANNUAL-CAP.
+
            WRITE GEO-FACTOR-RECORD.
            DISPLAY 'GEO RECORD 4 WRITTEN: ' GEO-REGION-CODE.
            
@@ -83,7 +88,8 @@
            MOVE 1.020 TO REGIONAL-FACTOR.
            MOVE 1.040 TO REGULATORY-FACTOR.
            MOVE 0.980 TO WAGE-INDEX.
-           
+           MOVE 0070000.00 TO STATUTORY-ANNUAL-CAP.
+
            WRITE GEO-FACTOR-RECORD.
            DISPLAY 'GEO RECORD 5 WRITTEN: ' GEO-REGION-CODE.
            
