@@ -16,12 +16,16 @@
            ORGANIZATION IS SEQUENTIAL
            FILE STATUS IS WS-OUTPUT-STATUS.
            
-           SELECT INDUSTRY-FILE ASSIGN TO "INDFILE"
+           SELECT INDUSTRY-FILE ASSIGN TO "data/INDFILE"
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS INDUSTRY-CODE
            FILE STATUS IS WS-INDUSTRY-STATUS.
-       
+
+           SELECT REJECTED-FILE ASSIGN TO "data/CLMSETUP_REJECTS.txt"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-REJECTED-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE.
@@ -37,7 +41,10 @@
           05 INDUSTRY-RISK-FACTOR PIC 9V999.
           05 FREQUENCY-FACTOR    PIC 9V999.
           05 SEVERITY-FACTOR      PIC 9V999.
-       
+
+       FD REJECTED-FILE.
+       01 REJECTED-RECORD          PIC X(200).
+
        WORKING-STORAGE SECTION.
        01 WS-INPUT-FIELDS.
           05 WS-CLAIM-ID           PIC X(12).
@@ -78,7 +85,12 @@
        01 WS-INPUT-STATUS         PIC 99 VALUE 0.
        01 WS-OUTPUT-STATUS        PIC 99 VALUE 0.
        01 WS-INDUSTRY-STATUS      PIC 99 VALUE 0.
-       
+       01 WS-REJECTED-STATUS      PIC 99 VALUE 0.
+
+       01 WS-VALID-INDUSTRY-SW    PIC X VALUE 'Y'.
+           88 VALID-INDUSTRY      VALUE 'Y'.
+           88 INVALID-INDUSTRY    VALUE 'N'.
+
        PROCEDURE DIVISION.
            OPEN INPUT INPUT-FILE.
            IF WS-INPUT-STATUS NOT = 00
@@ -94,7 +106,13 @@
            IF WS-INDUSTRY-STATUS NOT = "00"
              DISPLAY "ERROR OPENING INDUSTRY FILE: " WS-INDUSTRY-STATUS
                STOP RUN.
-           
+
+           OPEN OUTPUT REJECTED-FILE.
+           IF WS-REJECTED-STATUS NOT = 00
+               DISPLAY "ERROR OPENING REJECTED FILE: "
+                       WS-REJECTED-STATUS
+               STOP RUN.
+
            PERFORM UNTIL EOF
                READ INPUT-FILE
                    AT END
@@ -117,20 +135,43 @@
                                 WS-DIRECT-COSTS
                                 WS-INDUSTRY-CODE
                                 WS-GEO-REGION-CODE
-                       
-      *> Perform calculations (you'll need to add this logic)
-      *> For now, just write the input to output
-           STRING WS-CLAIM-ID ',' WS-POLICY-NUMBER ','
-                  WS-CLAIM-DATE ',' WS-CLAIM-TYPE ','
-                  WS-CLAIM-STATUS ',' WS-CLAIM-AMOUNT ','
-                  WS-INSURED-AGE ',' WS-YEARS-EMPLOYED ','
-                  WS-ANNUAL-SALARY ',' WS-OCCUPATION-CODE ','
-                  WS-JOB-RISK-LEVEL ',' WS-DISABILITY-PCT ','
-                  WS-ACCIDENT-SEVERITY ',' WS-DIRECT-COSTS ','
-                  WS-INDUSTRY-CODE ',' WS-GEO-REGION-CODE
-                  DELIMITED BY SIZE
-                  INTO OUTPUT-RECORD
+
+      *> Validate the industry code against INDFILE before staging
+      *> the claim -- an unknown code gets flagged to the rejected
+      *> file instead of flowing through to PENSCLM with a bad value.
+                   MOVE 'Y' TO WS-VALID-INDUSTRY-SW
+                   MOVE WS-INDUSTRY-CODE TO INDUSTRY-CODE
+                   READ INDUSTRY-FILE
+                       INVALID KEY
+                           MOVE 'N' TO WS-VALID-INDUSTRY-SW
+                   END-READ
+
+                   IF VALID-INDUSTRY
+                       STRING WS-CLAIM-ID ',' WS-POLICY-NUMBER ','
+                              WS-CLAIM-DATE ',' WS-CLAIM-TYPE ','
+                              WS-CLAIM-STATUS ',' WS-CLAIM-AMOUNT ','
+                              WS-INSURED-AGE ',' WS-YEARS-EMPLOYED ','
+                              WS-ANNUAL-SALARY ','
+                              WS-OCCUPATION-CODE ','
+                              WS-JOB-RISK-LEVEL ','
+                              WS-DISABILITY-PCT ','
+                              WS-ACCIDENT-SEVERITY ','
+                              WS-DIRECT-COSTS ','
+                              WS-INDUSTRY-CODE ',' WS-GEO-REGION-CODE
+                              DELIMITED BY SIZE
+                              INTO OUTPUT-RECORD
                        WRITE OUTPUT-RECORD
+                   ELSE
+                       STRING WS-CLAIM-ID ','
+                              'UNKNOWN INDUSTRY CODE: '
+                              WS-INDUSTRY-CODE
+                              DELIMITED BY SIZE
+                              INTO REJECTED-RECORD
+                       WRITE REJECTED-RECORD
+                       DISPLAY "REJECTED - UNKNOWN INDUSTRY: "
+                               WS-INDUSTRY-CODE " CLAIM: "
+                               WS-CLAIM-ID
+                   END-IF
                END-READ
            END-PERFORM.
            
@@ -145,6 +186,11 @@
            CLOSE INDUSTRY-FILE.
            IF WS-INDUSTRY-STATUS NOT = 00
              DISPLAY "ERROR CLOSING INDUSTRY FILE: " WS-INDUSTRY-STATUS.
-           
+
+           CLOSE REJECTED-FILE.
+           IF WS-REJECTED-STATUS NOT = 00
+               DISPLAY "ERROR CLOSING REJECTED FILE: "
+                       WS-REJECTED-STATUS.
+
            DISPLAY 'CLAIM PROCESSING COMPLETE'.
            STOP RUN.
