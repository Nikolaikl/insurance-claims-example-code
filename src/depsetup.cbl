@@ -0,0 +1,70 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEPSETUP.
+      *----------------------------------------------------------------*
+      * PROGRAM TO CREATE AND POPULATE THE DEPENDENT/BENEFICIARY FILE  *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEPENDENT-FILE ASSIGN TO "data/DEPFILE"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS DEP-KEY
+           FILE STATUS IS DEP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD DEPENDENT-FILE.
+       01 DEPENDENT-RECORD.
+          05 DEP-KEY.
+             10 DEP-CLAIM-ID          PIC X(12).
+             10 DEP-SEQ-NO            PIC 9(02).
+          05 DEP-RELATIONSHIP         PIC X(10).
+          05 DEP-DATE-OF-BIRTH        PIC 9(08).
+          05 DEP-BENEFIT-SHARE        PIC 9V999.
+
+       WORKING-STORAGE SECTION.
+       01 DEP-STATUS               PIC X(2).
+
+       PROCEDURE DIVISION.
+           OPEN OUTPUT DEPENDENT-FILE.
+
+           IF DEP-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING DEPENDENT FILE: ' DEP-STATUS
+              STOP RUN
+           END-IF.
+
+      * SAMPLE DEPENDENTS FOR A FATALITY CLAIM WITH TWO SURVIVORS
+           MOVE 'CLM000000005' TO DEP-CLAIM-ID.
+           MOVE 01             TO DEP-SEQ-NO.
+           MOVE 'SPOUSE'       TO DEP-RELATIONSHIP.
+           MOVE 19800615       TO DEP-DATE-OF-BIRTH.
+           MOVE 0.600          TO DEP-BENEFIT-SHARE.
+
+           WRITE DEPENDENT-RECORD.
+           DISPLAY 'DEPENDENT RECORD 1 WRITTEN: ' DEP-KEY.
+
+           MOVE 'CLM000000005' TO DEP-CLAIM-ID.
+           MOVE 02             TO DEP-SEQ-NO.
+           MOVE 'CHILD'        TO DEP-RELATIONSHIP.
+           MOVE 20100322       TO DEP-DATE-OF-BIRTH.
+           MOVE 0.400          TO DEP-BENEFIT-SHARE.
+
+           WRITE DEPENDENT-RECORD.
+           DISPLAY 'DEPENDENT RECORD 2 WRITTEN: ' DEP-KEY.
+
+      * SAMPLE DEPENDENT FOR A FATALITY CLAIM WITH ONE SURVIVOR
+           MOVE 'CLM000000009' TO DEP-CLAIM-ID.
+           MOVE 01             TO DEP-SEQ-NO.
+           MOVE 'SPOUSE'       TO DEP-RELATIONSHIP.
+           MOVE 19750904       TO DEP-DATE-OF-BIRTH.
+           MOVE 1.000          TO DEP-BENEFIT-SHARE.
+
+           WRITE DEPENDENT-RECORD.
+           DISPLAY 'DEPENDENT RECORD 3 WRITTEN: ' DEP-KEY.
+
+           CLOSE DEPENDENT-FILE.
+           DISPLAY 'DEPENDENT FILE CREATED SUCCESSFULLY'.
+           STOP RUN.
