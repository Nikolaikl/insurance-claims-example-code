@@ -69,7 +69,89 @@
            SELECT CLAIM-REPORT ASSIGN TO 'data/OUTPUT.txt'
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS WS-REPORT-STATUS.
-       
+
+           SELECT EXCEPTION-FILE ASSIGN TO 'data/EXCEPTIONS.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-EXCEPTION-STATUS.
+
+           SELECT REJECTED-CLAIMS-FILE ASSIGN TO 'data/REJECTED.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REJECTED-STATUS.
+
+      * ASSUMPTIONS-FILE: Dated actuarial assumption rates, keyed by
+      * the date the rate set took effect, so a claim is always costed
+      * with the rate set that was in force when the accident happened.
+           SELECT ASSUMPTIONS-FILE ASSIGN TO "data/ASSUMEFILE"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EFFECTIVE-DATE OF ASSUMPTIONS-RECORD
+           FILE STATUS IS WS-ASSUMPTIONS-STATUS.
+
+      * MORTALITY-FILE: Remaining life expectancy keyed by attained age.
+           SELECT MORTALITY-FILE ASSIGN TO "data/MORTFILE"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS MORT-AGE OF MORTALITY-RECORD
+           FILE STATUS IS WS-MORTALITY-STATUS.
+
+      * PAYMENT-SCHEDULE-FILE: One record per scheduled monthly payment
+      * for each approved claim, for hand-off to disbursement.
+           SELECT PAYMENT-SCHEDULE-FILE ASSIGN TO 'data/PAYSCHED.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PAYSCHED-STATUS.
+
+      * VARIANCE-FILE: One line per claim whose submitted CLAIM-AMOUNT
+      * diverges from the calculated pension by more than the
+      * configured threshold, for an adjuster to review before payment.
+           SELECT VARIANCE-FILE ASSIGN TO 'data/VARIANCE.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-VARIANCE-STATUS.
+
+      * EXTRACT-FILE: Comma-delimited version of every CLAIM-REPORT
+      * detail section, one line per claim, for downstream programs
+      * (reserve tracking, spreadsheets) that need the calculated
+      * figures without parsing the printed report.
+           SELECT EXTRACT-FILE ASSIGN TO 'data/EXTRACT.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-EXTRACT-STATUS.
+
+      * REJECT-FILE: Field-level edit failures caught before any
+      * calculation is attempted (bad DISABILITY-PCT, JOB-RISK-LEVEL,
+      * ANNUAL-SALARY), naming the specific field and the reason.
+           SELECT REJECT-FILE ASSIGN TO 'data/REJECTS.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REJECT-FILE-STATUS.
+
+      * CHECKPOINT-FILE: Holds the CLAIM-ID of the last claim this
+      * program fully processed, rewritten periodically during the run
+      * so a restart after an abend can skip everything already done
+      * instead of starting over from claim one. Reset to empty when a
+      * run reaches end of file normally.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'data/CHECKPOINT.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+      * RERUN-FILE: Optional control file naming specific CLAIM-IDs to
+      * reprocess. When present, this run only processes the claims it
+      * lists instead of the whole input file, and is free to correct
+      * (REWRITE) a claim already on CLAIM-FILE. Absent for a normal
+      * full-batch run.
+           SELECT RERUN-FILE ASSIGN TO 'data/RERUN.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RERUN-STATUS.
+
+      * DEPENDENT-FILE: Dependent/beneficiary records for fatality
+      * claims, keyed by CLAIM-ID and a sequence number so a claim can
+      * carry more than one dependent. Read via START/READ NEXT for
+      * every DEPENDENT-RECORD on file for a given CLAIM-ID, the same
+      * technique 245-LOOKUP-ACTUARIAL-ASSUMPTIONS uses for ASSUMPTIONS-
+      * FILE.
+           SELECT DEPENDENT-FILE ASSIGN TO "data/DEPFILE"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DEP-KEY OF DEPENDENT-RECORD
+           FILE STATUS IS WS-DEPENDENT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE.
@@ -123,8 +205,38 @@
        
        FD CLAIM-FILE.
        01 CLAIM-RECORD.
-          05 CLAIM-ID             PIC X(12).
-          05 FILLER               PIC X(188).
+          05 CLAIM-ID              PIC X(12).
+          05 POLICY-NUMBER         PIC X(10).
+          05 CLAIM-DATE            PIC 9(8).
+          05 CLAIM-TYPE            PIC X(2).
+          05 CLAIM-STATUS          PIC X(1).
+          05 BASE-PCT              PIC 9(3)V99.
+          05 BASE-PENSION          PIC 9(7)V99.
+          05 INDUSTRY-ADJ          PIC 9(7)V99.
+          05 GEO-ADJ               PIC 9(7)V99.
+          05 TREND-ADJ             PIC 9(7)V99.
+          05 TOTAL-PENSION         PIC 9(7)V99.
+          05 MONTHLY-PENSION       PIC 9(7)V99.
+          05 PRESENT-VALUE         PIC 9(8)V99.
+          05 AGE-FACTOR            PIC 9(1)V999.
+          05 SERVICE-FACTOR        PIC 9(1)V999.
+          05 SEVERITY-FACTOR       PIC 9(1)V999.
+          05 IND-RISK-FACTOR       PIC 9(1)V999.
+          05 JOB-RISK-FACTOR       PIC 9(1)V999.
+          05 EMR-FACTOR            PIC 9(1)V999.
+          05 SAFETY-FACTOR         PIC 9(1)V999.
+          05 CF-GEO-FACTOR         PIC 9(1)V999.
+          05 REG-FACTOR            PIC 9(1)V999.
+          05 MARKET-FACTOR         PIC 9(1)V999.
+          05 FREQ-TREND-FACTOR     PIC 9(1)V999.
+          05 SEV-TREND-FACTOR      PIC 9(1)V999.
+          05 FINAL-FACTOR          PIC 9(1)V999.
+          05 CLAIM-TYPE-FACTOR     PIC 9(1)V999.
+          05 CLAIM-RUN-DATE        PIC 9(8).
+          05 PRE-CAP-TOTAL-PENSION PIC 9(7)V99.
+          05 CAP-APPLIED-SW        PIC X(01).
+          05 VARIANCE-FLAG         PIC X(01).
+          05 FILLER                PIC X(04).
        
        FD INDUSTRY-RISK-FILE.
        01 INDUSTRY-RISK-RECORD.
@@ -141,12 +253,62 @@
           05 REGIONAL-FACTOR       PIC 9V999.
           05 REGULATORY-FACTOR     PIC 9V999.
           05 WAGE-INDEX            PIC 9V999.
-       
+          05 STATUTORY-ANNUAL-CAP  PIC 9(7)V99.
+
        FD CLAIM-REPORT.
        01 REPORT-LINE.
           05 FILLER                PIC X(80).
           05 FILLER                PIC X(52).
-       
+
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-LINE           PIC X(120).
+
+       FD REJECTED-CLAIMS-FILE.
+       01 REJECTED-CLAIMS-LINE     PIC X(120).
+
+       FD ASSUMPTIONS-FILE.
+       01 ASSUMPTIONS-RECORD.
+          05 EFFECTIVE-DATE           PIC 9(8).
+          05 ASSUMP-DISCOUNT-RATE     PIC 9V9999.
+          05 ASSUMP-FREQ-DECLINE-RATE PIC 9V9999.
+          05 ASSUMP-SEV-INCREASE-RATE PIC 9V9999.
+          05 ASSUMP-LIFE-EXPECTANCY   PIC 99V9.
+
+      * MORTALITY-FILE: Remaining life expectancy by attained age, used
+      * in place of a flat assumption so present value reflects how
+      * much benefit-paying life the insured actually has left.
+       FD MORTALITY-FILE.
+       01 MORTALITY-RECORD.
+          05 MORT-AGE                 PIC 9(3).
+          05 MORT-LIFE-EXPECTANCY     PIC 99V9.
+
+       FD PAYMENT-SCHEDULE-FILE.
+       01 PAYMENT-SCHEDULE-LINE       PIC X(60).
+
+       FD VARIANCE-FILE.
+       01 VARIANCE-LINE               PIC X(100).
+
+       FD EXTRACT-FILE.
+       01 EXTRACT-LINE                PIC X(300).
+
+       FD REJECT-FILE.
+       01 REJECT-LINE                 PIC X(100).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-LINE             PIC X(12).
+
+       FD RERUN-FILE.
+       01 RERUN-LINE                  PIC X(12).
+
+       FD DEPENDENT-FILE.
+       01 DEPENDENT-RECORD.
+          05 DEP-KEY.
+             10 DEP-CLAIM-ID          PIC X(12).
+             10 DEP-SEQ-NO            PIC 9(02).
+          05 DEP-RELATIONSHIP         PIC X(10).
+          05 DEP-DATE-OF-BIRTH        PIC 9(08).
+          05 DEP-BENEFIT-SHARE        PIC 9V999.
+
        WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
       * WORKING STORAGE VARIABLES:                                     *
@@ -198,11 +360,175 @@
           05 WS-GEO-STATUS         PIC X(2).
           05 WS-REPORT-STATUS      PIC X(2).
           05 WS-INPUT-STATUS       PIC X(2).
-          
+          05 WS-EXCEPTION-STATUS   PIC X(2).
+          05 WS-REJECTED-STATUS    PIC X(2).
+          05 WS-ASSUMPTIONS-STATUS PIC X(2).
+          05 WS-MORTALITY-STATUS   PIC X(2).
+          05 WS-PAYSCHED-STATUS    PIC X(2).
+          05 WS-VARIANCE-STATUS    PIC X(2).
+          05 WS-EXTRACT-STATUS     PIC X(2).
+          05 WS-REJECT-FILE-STATUS PIC X(2).
+          05 WS-CHECKPOINT-STATUS  PIC X(2).
+          05 WS-RERUN-STATUS       PIC X(2).
+          05 WS-DEPENDENT-STATUS   PIC X(2).
+
        01 WS-SWITCHES.
           05 END-OF-FILE-SW        PIC X(1) VALUE 'N'.
              88 END-OF-FILE        VALUE 'Y'.
-          
+          05 WS-REJECT-SW          PIC X(1) VALUE 'N'.
+             88 CLAIM-REJECTED     VALUE 'Y'.
+             88 CLAIM-NOT-REJECTED VALUE 'N'.
+          05 WS-RUN-EXCEPTION-SW   PIC X(1) VALUE 'N'.
+             88 RUN-HAD-EXCEPTIONS VALUE 'Y'.
+
+       01 WS-EXCEPTION-DETAIL.
+          05 WS-EXC-CLAIM-ID       PIC X(12).
+          05 WS-EXC-REASON-CODE    PIC X(4).
+          05 WS-EXC-REASON-TEXT    PIC X(60).
+
+       01 WS-REJECT-DETAIL.
+          05 WS-REJ-FIELD-NAME     PIC X(20).
+          05 WS-REJ-REASON-TEXT    PIC X(40).
+
+      *----------------------------------------------------------------*
+      * WS-CHECKPOINT-FIELDS: Used by 200-PROCESS-CLAIM's checkpoint/  *
+      * restart logic to periodically record the last CLAIM-ID fully  *
+      * processed, and to skip back past it on a restart.              *
+      *----------------------------------------------------------------*
+       01 WS-CHECKPOINT-FIELDS.
+          05 WS-LAST-CHECKPOINT-ID     PIC X(12) VALUE SPACES.
+          05 WS-CHECKPOINT-MODE-SW     PIC X(01) VALUE 'N'.
+             88 WS-RESTART-MODE                  VALUE 'Y'.
+          05 WS-SKIP-SW                PIC X(01) VALUE 'N'.
+             88 WS-STILL-SKIPPING                VALUE 'Y'.
+          05 CKPT-END-OF-FILE-SW       PIC X(01) VALUE 'N'.
+             88 CKPT-END-OF-FILE                 VALUE 'Y'.
+          05 WS-CHECKPOINT-INTERVAL    PIC 9(4) COMP VALUE 100.
+          05 WS-SINCE-CHECKPOINT       PIC 9(4) COMP VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      * WS-SELECTIVE-RUN-FIELDS: Drives an optional selective          *
+      * reprocessing run (106-LOAD-RERUN-LIST) where only the          *
+      * CLAIM-IDs named in RERUN-FILE are processed, for correcting    *
+      * specific claims without rerunning the whole batch.             *
+      *----------------------------------------------------------------*
+       01 WS-SELECTIVE-RUN-FIELDS.
+          05 WS-SELECTIVE-RUN-SW       PIC X(01) VALUE 'N'.
+             88 WS-SELECTIVE-RUN-MODE             VALUE 'Y'.
+          05 WS-SELECTIVE-MATCH-SW     PIC X(01) VALUE 'N'.
+             88 WS-SELECTIVE-MATCH                VALUE 'Y'.
+          05 RRUN-END-OF-FILE-SW       PIC X(01) VALUE 'N'.
+             88 RRUN-END-OF-FILE                  VALUE 'Y'.
+          05 WS-RERUN-TABLE-COUNT      PIC 9(4) COMP VALUE ZERO.
+
+      * A correction run is expected to name a handful of claims, so
+      * 100 entries is ample headroom without needing dynamic sizing.
+       01 WS-RERUN-CLAIM-TABLE.
+          05 WS-RERUN-ENTRY OCCURS 100 TIMES INDEXED BY WS-RERUN-IDX.
+             10 WS-RERUN-CLAIM-ID      PIC X(12).
+
+      *----------------------------------------------------------------*
+      * WS-DEPENDENT-FIELDS: Loaded by 249-LOOKUP-DEPENDENTS for a     *
+      * fatality claim from DEPENDENT-FILE; feeds 239-CALCULATE-       *
+      * SURVIVOR-BENEFIT's survivor-benefit schedule.                  *
+      *----------------------------------------------------------------*
+       01 WS-DEPENDENT-FIELDS.
+          05 WS-DEPENDENT-COUNT        PIC 9(2)  COMP VALUE ZERO.
+          05 WS-DEPENDENT-SHARE-TOTAL  PIC 9(2)V999 VALUE ZERO.
+          05 DEP-END-OF-FILE-SW        PIC X(01) VALUE 'N'.
+             88 DEP-END-OF-FILE                  VALUE 'Y'.
+
+      * A fatality claim rarely names more than a handful of
+      * dependents, so 10 entries is ample headroom.
+       01 WS-DEPENDENT-TABLE.
+          05 WS-DEPENDENT-ENTRY OCCURS 10 TIMES.
+             10 WS-DEP-RELATIONSHIP    PIC X(10).
+             10 WS-DEP-DATE-OF-BIRTH   PIC 9(08).
+             10 WS-DEP-BENEFIT-SHARE   PIC 9V999.
+
+      * The date this batch actually ran, accepted from the system
+      * clock once at startup and stamped onto every CLAIM-RUN-DATE
+      * written this run -- distinct from CLAIM-DATE, the accident
+      * date carried on the claim itself.
+       01 WS-RUN-DATE               PIC 9(8).
+
+       01 WS-CONTROL-TOTALS.
+          05 WS-RECORDS-READ       PIC 9(7)    COMP VALUE ZERO.
+          05 WS-RECORDS-WRITTEN    PIC 9(7)    COMP VALUE ZERO.
+          05 WS-RECORDS-REJECTED   PIC 9(7)    COMP VALUE ZERO.
+          05 WS-RECORDS-ROUTED     PIC 9(7)    COMP VALUE ZERO.
+          05 WS-TOTAL-LIABILITY    PIC 9(9)V99 VALUE ZERO.
+
+       01 WS-TRAILER-LINE-1.
+          05 FILLER                PIC X(24) VALUE
+             'RUN CONTROL TOTALS:    '.
+          05 FILLER                PIC X(14) VALUE 'RECORDS READ: '.
+          05 WS-T-RECORDS-READ     PIC ZZZ,ZZ9.
+          05 FILLER                PIC X(17) VALUE '  RECORDS PAID: '.
+          05 WS-T-RECORDS-WRITTEN  PIC ZZZ,ZZ9.
+          05 FILLER                PIC X(20) VALUE
+             '  RECORDS REJECTED: '.
+          05 WS-T-RECORDS-REJECTED PIC ZZZ,ZZ9.
+
+       01 WS-TRAILER-LINE-2.
+          05 FILLER                PIC X(24) VALUE
+             '                       '.
+          05 FILLER                PIC X(32) VALUE
+             'TOTAL ANNUAL PENSION LIABILITY: '.
+          05 WS-T-TOTAL-LIABILITY  PIC ZZZ,ZZZ,ZZZ,ZZ9.99.
+
+       01 WS-TRAILER-LINE-3.
+          05 FILLER                PIC X(24) VALUE
+             '                       '.
+          05 FILLER                PIC X(31) VALUE
+             'CLAIMS ROUTED (DENIED/CLOSED): '.
+          05 WS-T-RECORDS-ROUTED   PIC ZZZ,ZZ9.
+
+      *----------------------------------------------------------------*
+      * WS-INDUSTRY-ROLLUP-TABLE / WS-REGION-ROLLUP-TABLE: Accumulate  *
+      * claim counts and total calculated pension liability by         *
+      * industry code and by geographic region code, for the          *
+      * management rollup report generated after the run (50 distinct *
+      * codes of headroom, well above the handful on INDFILE/GEOFILE).*
+      *----------------------------------------------------------------*
+       01 WS-INDUSTRY-ROLLUP-TABLE.
+          05 WS-INDUSTRY-ROLLUP-COUNT   PIC 9(3) COMP.
+          05 WS-INDUSTRY-ROLLUP-ENTRY OCCURS 50 TIMES
+                                       INDEXED BY WS-IND-IDX.
+             10 WS-IR-INDUSTRY-CODE    PIC X(4).
+             10 WS-IR-CLAIM-COUNT      PIC 9(7) COMP.
+             10 WS-IR-TOTAL-LIABILITY  PIC 9(9)V99.
+
+       01 WS-REGION-ROLLUP-TABLE.
+          05 WS-REGION-ROLLUP-COUNT     PIC 9(3) COMP.
+          05 WS-REGION-ROLLUP-ENTRY OCCURS 50 TIMES
+                                       INDEXED BY WS-REG-IDX.
+             10 WS-RR-REGION-CODE      PIC X(3).
+             10 WS-RR-CLAIM-COUNT      PIC 9(7) COMP.
+             10 WS-RR-TOTAL-LIABILITY  PIC 9(9)V99.
+
+       01 WS-ROLLUP-HEADING.
+          05 FILLER                PIC X(50) VALUE
+             'INDUSTRY / REGION CLAIM ROLLUP'.
+
+       01 WS-IND-ROLLUP-LINE.
+          05 FILLER                PIC X(10) VALUE 'INDUSTRY: '.
+          05 WS-F-IND-CODE         PIC X(4).
+          05 FILLER                PIC X(16) VALUE '  CLAIM COUNT: '.
+          05 WS-F-IND-COUNT        PIC ZZZ,ZZ9.
+          05 FILLER                PIC X(19) VALUE
+             '  TOTAL LIABILITY: '.
+          05 WS-F-IND-LIABILITY    PIC ZZZ,ZZZ,ZZZ,ZZ9.99.
+
+       01 WS-REGION-ROLLUP-LINE.
+          05 FILLER                PIC X(10) VALUE 'REGION:   '.
+          05 WS-F-REG-CODE         PIC X(3).
+          05 FILLER                PIC X(17) VALUE '  CLAIM COUNT: '.
+          05 WS-F-REG-COUNT        PIC ZZZ,ZZ9.
+          05 FILLER                PIC X(19) VALUE
+             '  TOTAL LIABILITY: '.
+          05 WS-F-REG-LIABILITY    PIC ZZZ,ZZZ,ZZZ,ZZ9.99.
+
        01 WS-INSURED-DETAILS.
           05 WS-INSURED-AGE        PIC 9(3).
           05 WS-YEARS-EMPLOYED     PIC 9(2).
@@ -213,7 +539,14 @@
           05 WS-POLICY-NUMBER      PIC X(10).
           05 WS-ACC-DATE           PIC 9(8).
           05 WS-CLAIM-TYPE         PIC X(2).
+             88 CLAIM-TYPE-TEMP-PARTIAL VALUE 'TP'.
+             88 CLAIM-TYPE-TEMP-TOTAL   VALUE 'TT'.
+             88 CLAIM-TYPE-PERM-PARTIAL VALUE 'PP'.
+             88 CLAIM-TYPE-PERM-TOTAL   VALUE 'PT'.
+             88 CLAIM-TYPE-FATALITY     VALUE 'FA'.
           05 WS-CLAIM-STAT         PIC X(1).
+             88 CLAIM-STAT-DENIED  VALUE 'D'.
+             88 CLAIM-STAT-CLOSED  VALUE 'C'.
           05 WS-CLAIM-AMT          PIC 9(8)V99.
           05 WS-DISABILITY         PIC 9(3).
           05 WS-SEVERITY           PIC X(1).
@@ -244,7 +577,9 @@
           05 WS-SEVERITY-FACTOR    PIC 9(1)V999.
           05 WS-INDUSTRY-FACTOR    PIC 9(1)V999.
           05 WS-JOB-RISK-FACTOR    PIC 9(1)V999.
+          05 WS-EMR-RAW-VALUE      PIC 9(1)V999.
           05 WS-EMR-FACTOR         PIC 9(1)V999.
+          05 WS-SAFETY-RAW-RATING  PIC 9(1).
           05 WS-SAFETY-FACTOR      PIC 9(1)V999.
           05 WS-GEO-FACTOR         PIC 9(1)V999.
           05 WS-REG-FACTOR         PIC 9(1)V999.
@@ -252,6 +587,8 @@
           05 WS-FREQ-TREND-FACTOR  PIC 9(1)V999.
           05 WS-SEV-TREND-FACTOR   PIC 9(1)V999.
           05 WS-FINAL-FACTOR       PIC 9(1)V999.
+          05 WS-CLAIM-TYPE-FACTOR  PIC 9(1)V999.
+          05 WS-SURVIVOR-BASE-PCT  PIC 9(3)V99.
           
        01 WS-CALCULATION-RESULTS.
           05 WS-BASE-PENSION       PIC 9(7)V99.
@@ -261,7 +598,41 @@
           05 WS-TOTAL-PENSION      PIC 9(7)V99.
           05 WS-MONTHLY-PENSION    PIC 9(7)V99.
           05 WS-PRESENT-VALUE      PIC 9(8)V99.
-          
+
+      * WS-STATUTORY-CAP-FIELDS: Used by 242-APPLY-STATUTORY-CAP to
+      * enforce the jurisdiction's statutory annual cap (from
+      * GEO-FACTOR-FILE) against the calculated pension, while keeping
+      * the pre-cap amounts available for the claim report.
+       01 WS-STATUTORY-CAP-FIELDS.
+          05 WS-STATUTORY-ANNUAL-CAP  PIC 9(7)V99.
+          05 WS-MONTHLY-CAP           PIC 9(7)V99.
+          05 WS-PRE-CAP-TOTAL-PENSION PIC 9(7)V99.
+          05 WS-PRE-CAP-MONTHLY-PENSION PIC 9(7)V99.
+          05 WS-CAP-APPLIED-SW        PIC X(01) VALUE 'N'.
+             88 WS-CAP-APPLIED                  VALUE 'Y'.
+             88 WS-CAP-NOT-APPLIED               VALUE 'N'.
+
+      * WS-VARIANCE-FIELDS: Used by 265-CHECK-CLAIM-VARIANCE to compare
+      * the submitted CLAIM-AMOUNT against the calculated pension and
+      * flag the claim when they diverge by more than WS-VARIANCE-PCT.
+       01 WS-VARIANCE-FIELDS.
+          05 WS-VARIANCE-AMOUNT       PIC S9(8)V99.
+          05 WS-VARIANCE-PCT-ACTUAL   PIC 9(5)V99.
+          05 WS-VARIANCE-SW           PIC X(01) VALUE 'N'.
+             88 WS-VARIANCE-FLAGGED              VALUE 'Y'.
+             88 WS-VARIANCE-NOT-FLAGGED          VALUE 'N'.
+          05 WS-F-CLAIM-AMT           PIC ZZ,ZZZ,ZZ9.99.
+          05 WS-F-VARIANCE-PENSION    PIC ZZ,ZZZ,ZZ9.99.
+          05 WS-F-VARIANCE-PCT-ACTUAL PIC ZZZZ9.99.
+
+      * WS-FREQ-DECLINE-RATE, WS-SEV-INCREASE-RATE and WS-DISCOUNT-RATE
+      * are fallback values only, used when a claim's accident date
+      * predates every record on ASSUMPTIONS-FILE. For every other
+      * claim, 245-LOOKUP-ACTUARIAL-ASSUMPTIONS replaces them with the
+      * rate set that was in effect on the accident date.
+      * WS-LIFE-EXPECTANCY is likewise only a fallback, used when the
+      * insured's age has no entry on MORTALITY-FILE; ordinarily
+      * 248-LOOKUP-MORTALITY-TABLE drives it off attained age instead.
        01 WS-ACTUARIAL-CONSTANTS.
           05 WS-MIN-PENSION-PCT    PIC 9(2)V99 VALUE 30.00.
           05 WS-MAX-PENSION-PCT    PIC 9(2)V99 VALUE 80.00.
@@ -271,7 +642,23 @@
           05 WS-DISCOUNT-RATE      PIC 9V9999  VALUE 0.0350.
           05 WS-LIFE-EXPECTANCY    PIC 99V9    VALUE 20.5.
           05 WS-INDIRECT-COST-MULT PIC 9V99    VALUE 1.50.
-          
+          05 WS-COLA-RATE          PIC 9V9999  VALUE 0.0250.
+          05 WS-VARIANCE-PCT       PIC 9(3)V99 VALUE 025.00.
+
+      * WS-PAYMENT-SCHEDULE-FIELDS: Used by 275-WRITE-PAYMENT-SCHEDULE
+      * to roll the monthly pension forward, one calendar month at a
+      * time, for the insured's remaining life expectancy.
+       01 WS-PAYMENT-SCHEDULE-FIELDS.
+          05 WS-PAYMENT-COUNT      PIC 9(4) COMP.
+          05 WS-PAYMENT-SEQ        PIC 9(4).
+          05 WS-PAYMENT-YEAR-MONTH PIC 9(2).
+          05 WS-PAYMENT-AMOUNT     PIC 9(7)V99.
+          05 WS-PAYMENT-DATE.
+             10 WS-PAY-CCYY        PIC 9(4).
+             10 WS-PAY-MM          PIC 9(2).
+             10 WS-PAY-DD          PIC 9(2).
+          05 WS-F-PAYMENT-AMOUNT   PIC ZZ,ZZZ,ZZ9.99.
+
        01 WS-HEADING-1.
           05 FILLER                PIC X(50) VALUE 
              'PENSION INSURANCE CLAIM CALCULATION REPORT'.
@@ -356,11 +743,48 @@
           05 WS-F-MONTHLY-PENSION  PIC ZZZ,ZZZ,ZZ9.99.
           
        01 WS-FINAL-LINE-2.
-          05 FILLER                PIC X(24) VALUE 
+          05 FILLER                PIC X(24) VALUE
              '                       '.
           05 FILLER                PIC X(19) VALUE 'PRESENT VALUE: '.
           05 WS-F-PRESENT-VALUE    PIC Z,ZZZ,ZZZ,ZZ9.99.
-          
+
+       01 WS-CAP-LINE.
+          05 FILLER                PIC X(24) VALUE
+             '                       '.
+          05 FILLER                PIC X(19) VALUE 'PRE-CAP ANNUAL: '.
+          05 WS-F-PRE-CAP-PENSION  PIC ZZZ,ZZZ,ZZ9.99.
+          05 FILLER                PIC X(20) VALUE ' STATUTORY CAP: '.
+          05 WS-F-CAP-APPLIED      PIC XXX.
+          05 FILLER                PIC X(20) VALUE ' AMOUNT VARIANCE: '.
+          05 WS-F-VARIANCE-FLAG    PIC XXX.
+
+       01 WS-SURVIVOR-LINE.
+          05 FILLER                PIC X(24) VALUE
+             '                       '.
+          05 FILLER                PIC X(19) VALUE 'DEPENDENTS: '.
+          05 WS-F-DEPENDENT-COUNT  PIC Z9.
+          05 FILLER                PIC X(24) VALUE
+             ' SURVIVOR BENEFIT PCT: '.
+          05 WS-F-SURVIVOR-PCT     PIC ZZ9.99.
+
+      *----------------------------------------------------------------*
+      * WS-EXTRACT-EDIT-FIELDS: Numeric-edited intermediates for       *
+      * 305-WRITE-EXTRACT-RECORD. STRINGing an implied-decimal PIC 9   *
+      * field moves its raw digit characters with no decimal point, so *
+      * every value written to EXTRACT-FILE is edited through one of   *
+      * these fields first, the same way 300-GENERATE-REPORT already   *
+      * edits values for the printed report.                           *
+      *----------------------------------------------------------------*
+       01 WS-EXTRACT-EDIT-FIELDS.
+          05 WS-X-TREND-ADJ           PIC ZZ,ZZZ,ZZ9.99.
+          05 WS-X-SERVICE-FACTOR      PIC Z.999.
+          05 WS-X-JOB-RISK-FACTOR     PIC Z.999.
+          05 WS-X-SAFETY-FACTOR       PIC Z.999.
+          05 WS-X-REG-FACTOR          PIC Z.999.
+          05 WS-X-MARKET-COMP-FACTOR  PIC Z.999.
+          05 WS-X-FREQ-TREND-FACTOR   PIC Z.999.
+          05 WS-X-SEV-TREND-FACTOR    PIC Z.999.
+
        PROCEDURE DIVISION.
       *----------------------------------------------------------------*
       * MAIN PROGRAM FLOW:                                             *
@@ -372,7 +796,8 @@
        000-MAIN-PROCESS.
            PERFORM 100-INITIALIZATION.
            PERFORM 200-PROCESS-CLAIM
-           PERFORM 300-GENERATE-REPORT
+           PERFORM 310-GENERATE-TRAILER
+           PERFORM 320-GENERATE-ROLLUP-REPORT
            PERFORM 900-TERMINATION
            .
            
@@ -391,13 +816,28 @@
            INITIALIZE WS-INSURED-DETAILS
                       WS-ACCIDENT-DETAILS
                       WS-ACTUARIAL-FACTORS
-                      WS-CALCULATION-RESULTS.
-           
+                      WS-CALCULATION-RESULTS
+                      WS-INDUSTRY-ROLLUP-TABLE
+                      WS-REGION-ROLLUP-TABLE
+                      WS-RERUN-CLAIM-TABLE
+                      WS-DEPENDENT-TABLE.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
            OPEN INPUT POLICY-FILE
                       INDUSTRY-RISK-FILE
                       GEO-FACTOR-FILE
+                      ASSUMPTIONS-FILE
+                      MORTALITY-FILE
+                      DEPENDENT-FILE
                       INPUT-FILE
-                OUTPUT CLAIM-REPORT.
+                OUTPUT CLAIM-REPORT
+                       EXCEPTION-FILE
+                       REJECTED-CLAIMS-FILE
+                       PAYMENT-SCHEDULE-FILE
+                       VARIANCE-FILE
+                       EXTRACT-FILE
+                       REJECT-FILE.
            
            *> Initialize output file with header
            MOVE 'PENSION CLAIM CALCULATION REPORT' TO REPORT-LINE
@@ -405,15 +845,24 @@
            MOVE SPACES TO REPORT-LINE
            WRITE REPORT-LINE AFTER ADVANCING 1 LINE
                 
-      * Try to open CLAIM-FILE as input first
-           OPEN INPUT CLAIM-FILE.
+      * Try to open CLAIM-FILE for update (read the claim history
+      * and write this run's results back to it)
+           OPEN I-O CLAIM-FILE.
            IF WS-CLAIM-STATUS NOT = '00'
               DISPLAY 'CLAIM FILE NOT FOUND, CREATING NEW FILE'
               OPEN OUTPUT CLAIM-FILE
               CLOSE CLAIM-FILE
-              OPEN INPUT CLAIM-FILE
+              OPEN I-O CLAIM-FILE
            END-IF.
-                
+
+      * Restore any checkpoint left by a prior interrupted run, then
+      * reopen the checkpoint file for this run's own writes.
+           PERFORM 105-RESTORE-CHECKPOINT.
+
+      * Load an optional selective-rerun list naming specific claims
+      * to correct instead of running the whole input file.
+           PERFORM 106-LOAD-RERUN-LIST.
+
            IF WS-POLICY-STATUS NOT = '00'
               DISPLAY 'ERROR OPENING POLICY FILE: ' WS-POLICY-STATUS
               PERFORM 900-TERMINATION
@@ -438,32 +887,252 @@
               DISPLAY 'ERROR OPENING REPORT FILE: ' WS-REPORT-STATUS
               PERFORM 900-TERMINATION
            END-IF.
-           
+
+           IF WS-EXCEPTION-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING EXCEPTION FILE: '
+                      WS-EXCEPTION-STATUS
+              PERFORM 900-TERMINATION
+           END-IF.
+
+           IF WS-REJECTED-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING REJECTED CLAIMS FILE: '
+                      WS-REJECTED-STATUS
+              PERFORM 900-TERMINATION
+           END-IF.
+
+           IF WS-ASSUMPTIONS-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING ASSUMPTIONS FILE: '
+                      WS-ASSUMPTIONS-STATUS
+              PERFORM 900-TERMINATION
+           END-IF.
+
+           IF WS-MORTALITY-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING MORTALITY FILE: '
+                      WS-MORTALITY-STATUS
+              PERFORM 900-TERMINATION
+           END-IF.
+
+           IF WS-DEPENDENT-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING DEPENDENT FILE: '
+                      WS-DEPENDENT-STATUS
+              PERFORM 900-TERMINATION
+           END-IF.
+
+           IF WS-VARIANCE-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING VARIANCE FILE: '
+                      WS-VARIANCE-STATUS
+              PERFORM 900-TERMINATION
+           END-IF.
+
+           IF WS-EXTRACT-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING EXTRACT FILE: '
+                      WS-EXTRACT-STATUS
+              PERFORM 900-TERMINATION
+           END-IF.
+
+           IF WS-REJECT-FILE-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING REJECT FILE: '
+                      WS-REJECT-FILE-STATUS
+              PERFORM 900-TERMINATION
+           END-IF.
+
+           IF WS-PAYSCHED-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING PAYMENT SCHEDULE FILE: '
+                      WS-PAYSCHED-STATUS
+              PERFORM 900-TERMINATION
+           END-IF.
+
+           IF WS-CHECKPOINT-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING CHECKPOINT FILE: '
+                      WS-CHECKPOINT-STATUS
+              PERFORM 900-TERMINATION
+           END-IF.
+
+       105-RESTORE-CHECKPOINT.
+      *----------------------------------------------------------------*
+      * RESTORE CHECKPOINT SECTION:                                    *
+      * 1. Open any checkpoint file left by a prior interrupted run    *
+      * 2. Read it through to its last line, naming the last CLAIM-ID  *
+      *    that run fully processed                                   *
+      * 3. Reopen the file for output so this run can write its own    *
+      *    checkpoints as it goes                                      *
+      *----------------------------------------------------------------*
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = '00'
+               PERFORM UNTIL CKPT-END-OF-FILE
+                   READ CHECKPOINT-FILE
+                       AT END
+                           SET CKPT-END-OF-FILE TO TRUE
+                       NOT AT END
+                           MOVE CHECKPOINT-LINE TO WS-LAST-CHECKPOINT-ID
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               IF WS-LAST-CHECKPOINT-ID NOT = SPACES
+                   SET WS-RESTART-MODE TO TRUE
+                   MOVE 'Y' TO WS-SKIP-SW
+                   DISPLAY 'RESUMING AFTER CLAIM: '
+                           WS-LAST-CHECKPOINT-ID
+               END-IF
+           END-IF.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+
+       106-LOAD-RERUN-LIST.
+      *----------------------------------------------------------------*
+      * LOAD RERUN LIST SECTION:                                       *
+      * An optional control file, RERUN-FILE, lets an operator correct *
+      * specific claims without reprocessing the whole batch. If it    *
+      * exists, every CLAIM-ID in it is loaded into a table and only   *
+      * those claims are processed this run; 215-CHECK-DUPLICATE-CLAIM *
+      * lets them through even though they are already on CLAIM-FILE.  *
+      * WS-RERUN-CLAIM-TABLE holds at most 100 entries -- once full,   *
+      * any further lines in RERUN-FILE are reported and skipped       *
+      * rather than overrunning the table.                             *
+      *----------------------------------------------------------------*
+           OPEN INPUT RERUN-FILE.
+           IF WS-RERUN-STATUS = '00'
+               SET WS-SELECTIVE-RUN-MODE TO TRUE
+               PERFORM UNTIL RRUN-END-OF-FILE
+                   READ RERUN-FILE
+                       AT END
+                           SET RRUN-END-OF-FILE TO TRUE
+                       NOT AT END
+                           IF WS-RERUN-TABLE-COUNT >= 100
+                               DISPLAY 'RERUN LIST FULL, LINE IGNORED: '
+                                       RERUN-LINE
+                           ELSE
+                               ADD 1 TO WS-RERUN-TABLE-COUNT
+                               MOVE RERUN-LINE TO
+                                   WS-RERUN-CLAIM-ID
+                                   (WS-RERUN-TABLE-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RERUN-FILE
+               DISPLAY 'SELECTIVE RERUN MODE, CLAIMS LISTED: '
+                       WS-RERUN-TABLE-COUNT
+           END-IF.
+
        200-PROCESS-CLAIM.
       *----------------------------------------------------------------*
       * CLAIM PROCESSING SECTION:                                      *
       * 1. Read each claim from INPUT.txt                             *
-      * 2. Process each claim through calculations                    *
-      * 3. Generate report for each claim                             *
+      * 2. Skip claims a prior interrupted run already completed       *
+      * 3. Process each remaining claim through calculations           *
+      * 4. Generate report for each claim                             *
+      * 5. Checkpoint progress periodically so a restart can resume    *
+      * In a selective rerun (WS-SELECTIVE-RUN-MODE), only claims      *
+      * named in the rerun list are processed; the restart-skip logic  *
+      * does not apply to that mode.                                   *
       *----------------------------------------------------------------*
            PERFORM UNTIL END-OF-FILE
                READ INPUT-FILE
                    AT END
                        SET END-OF-FILE TO TRUE
                    NOT AT END
-                       PERFORM 210-PROCESS-CLAIM-RECORD
+                       ADD 1 TO WS-RECORDS-READ
+                       IF WS-SELECTIVE-RUN-MODE
+                           PERFORM 204-CHECK-SELECTIVE-MATCH
+                           IF WS-SELECTIVE-MATCH
+                               PERFORM 210-PROCESS-CLAIM-RECORD
+                               PERFORM 203-UPDATE-CHECKPOINT
+                           END-IF
+                       ELSE
+                           IF WS-STILL-SKIPPING
+                               PERFORM 202-CHECK-RESTART-SKIP
+                           ELSE
+                               PERFORM 210-PROCESS-CLAIM-RECORD
+                               PERFORM 203-UPDATE-CHECKPOINT
+                           END-IF
+                       END-IF
                END-READ
            END-PERFORM
+           PERFORM 206-CLEAR-CHECKPOINT
            DISPLAY 'PROCESSED ALL CLAIMS IN INPUT FILE'.
-           
+
+       202-CHECK-RESTART-SKIP.
+      *----------------------------------------------------------------*
+      * CHECK RESTART SKIP SECTION:                                    *
+      * Pull just the CLAIM-ID out of the raw input line and compare   *
+      * it to the checkpoint left by the prior run. Everything up to   *
+      * and including that CLAIM-ID was already processed, so it is    *
+      * skipped without recalculating; normal processing resumes with  *
+      * the next record read after this one.                           *
+      *----------------------------------------------------------------*
+           UNSTRING WS-INPUT-RECORD DELIMITED BY ','
+               INTO WS-CLAIM-ID
+           END-UNSTRING.
+
+           IF WS-CLAIM-ID = WS-LAST-CHECKPOINT-ID
+               MOVE 'N' TO WS-SKIP-SW
+           END-IF.
+
+       203-UPDATE-CHECKPOINT.
+      *----------------------------------------------------------------*
+      * UPDATE CHECKPOINT SECTION:                                     *
+      * Every WS-CHECKPOINT-INTERVAL claims processed, record the      *
+      * CLAIM-ID just completed so a restart after an abend can        *
+      * resume here instead of reprocessing the whole file from the    *
+      * top. The first time THIS run writes a checkpoint of its own,   *
+      * clear WS-RESTART-MODE -- every claim up to that point is the   *
+      * narrow window that could have already been written to         *
+      * CLAIM-FILE by the interrupted run before its own next          *
+      * checkpoint, so 215-CHECK-DUPLICATE-CLAIM still lets them       *
+      * through; beyond it, a duplicate CLAIM-ID is a genuine repeat,  *
+      * not restart replay, and should be flagged again.               *
+      *----------------------------------------------------------------*
+           ADD 1 TO WS-SINCE-CHECKPOINT.
+           IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               MOVE WS-CLAIM-ID TO CHECKPOINT-LINE
+               WRITE CHECKPOINT-LINE
+               MOVE WS-CLAIM-ID TO WS-LAST-CHECKPOINT-ID
+               MOVE ZERO TO WS-SINCE-CHECKPOINT
+               MOVE 'N' TO WS-CHECKPOINT-MODE-SW
+           END-IF.
+
+       204-CHECK-SELECTIVE-MATCH.
+      *----------------------------------------------------------------*
+      * CHECK SELECTIVE MATCH SECTION:                                 *
+      * In a selective rerun, only claims named in the rerun list get  *
+      * processed -- pull the CLAIM-ID out of the raw input line and   *
+      * search the table loaded by 106-LOAD-RERUN-LIST.                *
+      *----------------------------------------------------------------*
+           UNSTRING WS-INPUT-RECORD DELIMITED BY ','
+               INTO WS-CLAIM-ID
+           END-UNSTRING.
+
+           MOVE 'N' TO WS-SELECTIVE-MATCH-SW.
+           SET WS-RERUN-IDX TO 1.
+           SEARCH WS-RERUN-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-RERUN-CLAIM-ID(WS-RERUN-IDX) = WS-CLAIM-ID
+                   MOVE 'Y' TO WS-SELECTIVE-MATCH-SW
+           END-SEARCH.
+
+       206-CLEAR-CHECKPOINT.
+      *----------------------------------------------------------------*
+      * CLEAR CHECKPOINT SECTION:                                      *
+      * The batch reached end of file normally, so there is nothing    *
+      * left to resume -- close and reopen the checkpoint file so it   *
+      * is empty for the next run.                                     *
+      *----------------------------------------------------------------*
+           CLOSE CHECKPOINT-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+
        210-PROCESS-CLAIM-RECORD.
       *----------------------------------------------------------------*
       * PROCESS INDIVIDUAL CLAIM RECORD:                               *
       * 1. Parse input record                                          *
-      * 2. Load insured and accident details                          *
-      * 3. Calculate direct and indirect costs                        *
-      * 4. Load industry and geographic risk factors                  *
-      * 5. Perform actuarial calculations                             *
+      * 2. Route denied/closed claims to the rejected-claims report   *
+      * 3. Edit key fields and reject bad values before calculating   *
+      * 4. Load insured and accident details                          *
+      * 5. Calculate direct and indirect costs                        *
+      * 6. Load industry and geographic risk factors                  *
+      * 7. Look up the actuarial assumption rates in force on the     *
+      *    accident date, and the insured's mortality table entry     *
+      * 8. Perform actuarial calculations                             *
       *----------------------------------------------------------------*
            UNSTRING WS-INPUT-RECORD DELIMITED BY ','
                INTO WS-CLAIM-ID
@@ -484,12 +1153,44 @@
                     WS-GEO-REGION
            END-UNSTRING.
            
-           PERFORM 220-LOAD-POLICY-DATA.
-           PERFORM 230-LOAD-INDUSTRY-DATA.
-           PERFORM 240-LOAD-GEO-DATA.
-           PERFORM 250-CALCULATE-COSTS.
-           PERFORM 260-PERFORM-CALCULATIONS.
-           PERFORM 300-GENERATE-REPORT.
+           MOVE 'N' TO WS-REJECT-SW.
+
+           PERFORM 205-ROUTE-CLAIM-STATUS.
+           IF CLAIM-NOT-REJECTED
+               PERFORM 207-VALIDATE-CLAIM-FIELDS
+           END-IF.
+           IF CLAIM-NOT-REJECTED
+               PERFORM 215-CHECK-DUPLICATE-CLAIM
+           END-IF.
+           IF CLAIM-NOT-REJECTED
+               PERFORM 220-LOAD-POLICY-DATA
+           END-IF.
+           IF CLAIM-NOT-REJECTED
+               PERFORM 230-LOAD-INDUSTRY-DATA
+           END-IF.
+           IF CLAIM-NOT-REJECTED
+               PERFORM 240-LOAD-GEO-DATA
+           END-IF.
+           IF CLAIM-NOT-REJECTED
+               PERFORM 245-LOOKUP-ACTUARIAL-ASSUMPTIONS
+           END-IF.
+           IF CLAIM-NOT-REJECTED
+               PERFORM 248-LOOKUP-MORTALITY-TABLE
+           END-IF.
+           IF CLAIM-NOT-REJECTED
+               PERFORM 249-LOOKUP-DEPENDENTS
+           END-IF.
+           IF CLAIM-NOT-REJECTED
+               PERFORM 250-CALCULATE-COSTS
+               PERFORM 260-PERFORM-CALCULATIONS
+               PERFORM 265-CHECK-CLAIM-VARIANCE
+               PERFORM 266-UPDATE-ROLLUP-TOTALS
+               PERFORM 270-WRITE-CLAIM-RECORD
+               PERFORM 275-WRITE-PAYMENT-SCHEDULE
+               PERFORM 300-GENERATE-REPORT
+               ADD 1 TO WS-RECORDS-WRITTEN
+               ADD WS-TOTAL-PENSION TO WS-TOTAL-LIABILITY
+           END-IF.
       *  This here's where the magic happens, kiddo! Back when I       *
       *  wrote this, we didn't have no fancy "machine learning" or     *
       *  "AI". Just good ol' fashioned math and a slide rule!          *
@@ -507,10 +1208,12 @@
       * 2. Service Factor: Higher for longer employment               *
       * 3. Severity Factor: Higher for more severe accidents          *
       * 4. Job Risk Factor: Higher for riskier occupations            *
-      * 5. Base Percentage: Calculated from disability percentage     *
+      * 5. Claim-Type Factor: Scales the base rate for temporary vs.  *
+      *    permanent vs. fatal claims                                 *
+      * 6. Base Percentage: Calculated from disability percentage     *
       *    using formula:                                             *
-      *    base_pct = min_pct + (disability_pct * 0.5) +              *
-      *               ((disability_pct^2) / 200)                      *
+      *    base_pct = (min_pct + (disability_pct * 0.5) +             *
+      *               ((disability_pct^2) / 200)) * claim_type_factor *
       *    Capped at maximum percentage                               *
       *----------------------------------------------------------------*
       *  Ah, the base factors! These babies were cooked up during      *
@@ -565,57 +1268,287 @@
                WHEN OTHER
                    MOVE 1.000 TO WS-JOB-RISK-FACTOR
            END-EVALUATE.
-           
+
+      * Experience Modification Rating (EMR) tier schedule: the raw
+      * EMR-VALUE off the policy (a continuous value centered on 1.000,
+      * where under 1.000 is better-than-average loss experience and
+      * over 1.000 is worse) is banded into a published credit/debit
+      * schedule instead of being used as a raw multiplier, so small
+      * fluctuations in the underwriting value don't swing the pension
+      * calculation and the bands can be revised without touching the
+      * formula itself.
+      *   Under  0.750 ... Superior experience  - 15% credit (0.850)
+      *   0.750 - 0.899 ... Good experience      -  7% credit (0.925)
+      *   0.900 - 1.099 ... Average experience   - baseline   (1.000)
+      *   1.100 - 1.249 ... Below-average         - 10% debit (1.100)
+      *   1.250 - 1.499 ... Poor experience       - 25% debit (1.250)
+      *   1.500 and over ... High-risk experience - 50% debit (1.500)
+           EVALUATE TRUE
+               WHEN WS-EMR-RAW-VALUE < 0.750
+                   MOVE 0.850 TO WS-EMR-FACTOR
+               WHEN WS-EMR-RAW-VALUE < 0.900
+                   MOVE 0.925 TO WS-EMR-FACTOR
+               WHEN WS-EMR-RAW-VALUE < 1.100
+                   MOVE 1.000 TO WS-EMR-FACTOR
+               WHEN WS-EMR-RAW-VALUE < 1.250
+                   MOVE 1.100 TO WS-EMR-FACTOR
+               WHEN WS-EMR-RAW-VALUE < 1.500
+                   MOVE 1.250 TO WS-EMR-FACTOR
+               WHEN OTHER
+                   MOVE 1.500 TO WS-EMR-FACTOR
+           END-EVALUATE.
+
+      * Safety Program Rating credit/debit schedule: SAFETY-PROG-RATING
+      * is a 1-5 underwriting rating of the insured's safety program,
+      * not a multiplier in its own right, so it is looked up in this
+      * published schedule rather than used as a raw factor.
+      *   1 ... No safety program         - 15% debit (1.150)
+      *   2 ... Basic safety program       -  7.5% debit (1.075)
+      *   3 ... Standard safety program    - baseline    (1.000)
+      *   4 ... Enhanced safety program    -  5% credit (0.950)
+      *   5 ... Exemplary safety program   - 10% credit (0.900)
+           EVALUATE WS-SAFETY-RAW-RATING
+               WHEN 1
+                   MOVE 1.150 TO WS-SAFETY-FACTOR
+               WHEN 2
+                   MOVE 1.075 TO WS-SAFETY-FACTOR
+               WHEN 3
+                   MOVE 1.000 TO WS-SAFETY-FACTOR
+               WHEN 4
+                   MOVE 0.950 TO WS-SAFETY-FACTOR
+               WHEN 5
+                   MOVE 0.900 TO WS-SAFETY-FACTOR
+               WHEN OTHER
+                   MOVE 1.000 TO WS-SAFETY-FACTOR
+           END-EVALUATE.
+
+      * Claim-type factor: temporary disabilities are only paid for
+      * as long as the disability lasts, so they're scaled back off
+      * the calculated rate; permanent and fatal claims are paid at
+      * (or above) the full calculated rate
+           EVALUATE TRUE
+               WHEN CLAIM-TYPE-TEMP-PARTIAL
+                   MOVE 0.750 TO WS-CLAIM-TYPE-FACTOR
+               WHEN CLAIM-TYPE-TEMP-TOTAL
+                   MOVE 1.000 TO WS-CLAIM-TYPE-FACTOR
+               WHEN CLAIM-TYPE-PERM-PARTIAL
+                   MOVE 1.100 TO WS-CLAIM-TYPE-FACTOR
+               WHEN CLAIM-TYPE-PERM-TOTAL
+                   MOVE 1.250 TO WS-CLAIM-TYPE-FACTOR
+               WHEN CLAIM-TYPE-FATALITY
+                   MOVE 1.250 TO WS-CLAIM-TYPE-FACTOR
+               WHEN OTHER
+                   MOVE 1.000 TO WS-CLAIM-TYPE-FACTOR
+           END-EVALUATE.
+
       * Calculate base percentage based on disability percentage
-      * using actuarial formula based on GLM principles
-           COMPUTE WS-BASE-PCT = WS-MIN-PENSION-PCT 
+      * using actuarial formula based on GLM principles, adjusted
+      * for the claim-type factor above
+           COMPUTE WS-BASE-PCT = (WS-MIN-PENSION-PCT
                     + (WS-DISABILITY OF WS-INSURED-DETAILS * 0.5)
                     + (WS-DISABILITY OF WS-INSURED-DETAILS
-                     * (WS-DISABILITY OF WS-INSURED-DETAILS / 200))
+                     * (WS-DISABILITY OF WS-INSURED-DETAILS / 200)))
+                     * WS-CLAIM-TYPE-FACTOR
            END-COMPUTE
-           
+
       * Ensure the base percentage doesn't exceed maximum
            IF WS-BASE-PCT > WS-MAX-PENSION-PCT
                MOVE WS-MAX-PENSION-PCT TO WS-BASE-PCT
            END-IF.
            
+       205-ROUTE-CLAIM-STATUS.
+      *----------------------------------------------------------------*
+      * CLAIM STATUS ROUTING:                                          *
+      * A denied or closed claim doesn't get an actuarial workup -     *
+      * route it straight to the rejected-claims report instead, so    *
+      * it never comes out of this run looking like an approved       *
+      * pension recommendation.                                       *
+      *----------------------------------------------------------------*
+           IF CLAIM-STAT-DENIED OR CLAIM-STAT-CLOSED
+               DISPLAY 'CLAIM ROUTED, STATUS IS ' WS-CLAIM-STAT ': '
+                       WS-CLAIM-ID
+               SET CLAIM-REJECTED TO TRUE
+               ADD 1 TO WS-RECORDS-ROUTED
+               SET RUN-HAD-EXCEPTIONS TO TRUE
+               STRING WS-CLAIM-ID      DELIMITED BY SIZE
+                      ' STATUS='       DELIMITED BY SIZE
+                      WS-CLAIM-STAT    DELIMITED BY SIZE
+                      ' CLAIM DENIED OR CLOSED - NOT ELIGIBLE'
+                                       DELIMITED BY SIZE
+                      INTO REJECTED-CLAIMS-LINE
+               END-STRING
+               WRITE REJECTED-CLAIMS-LINE
+           END-IF.
+
+       207-VALIDATE-CLAIM-FIELDS.
+      *----------------------------------------------------------------*
+      * VALIDATE CLAIM FIELDS SECTION:                                 *
+      * Edit the UNSTRING'd input fields before any calculation is     *
+      * attempted. A claim failing any check is routed to REJECT-FILE  *
+      * with the specific field and reason instead of flowing into     *
+      * the actuarial math with a bad value.                           *
+      *----------------------------------------------------------------*
+           IF CLAIM-NOT-REJECTED
+               IF WS-DISABILITY OF WS-INSURED-DETAILS > 100
+                   MOVE 'DISABILITY-PCT'     TO WS-REJ-FIELD-NAME
+                   MOVE 'VALUE OVER 100 PERCENT'
+                                             TO WS-REJ-REASON-TEXT
+                   PERFORM 208-WRITE-REJECT-RECORD
+               END-IF
+           END-IF.
+
+           IF CLAIM-NOT-REJECTED
+               IF WS-JOB-RISK-LEVEL < 1 OR WS-JOB-RISK-LEVEL > 4
+                   MOVE 'JOB-RISK-LEVEL'     TO WS-REJ-FIELD-NAME
+                   MOVE 'VALUE OUTSIDE 1-4 RANGE'
+                                             TO WS-REJ-REASON-TEXT
+                   PERFORM 208-WRITE-REJECT-RECORD
+               END-IF
+           END-IF.
+
+           IF CLAIM-NOT-REJECTED
+               IF WS-ANNUAL-SALARY NOT > 0
+                   MOVE 'ANNUAL-SALARY'      TO WS-REJ-FIELD-NAME
+                   MOVE 'ZERO OR NEGATIVE SALARY'
+                                             TO WS-REJ-REASON-TEXT
+                   PERFORM 208-WRITE-REJECT-RECORD
+               END-IF
+           END-IF.
+
+       208-WRITE-REJECT-RECORD.
+      *----------------------------------------------------------------*
+      * WRITE REJECT RECORD SECTION:                                   *
+      * Write one REJECT-FILE line naming the claim, the offending     *
+      * field, and the reason, then flag the claim rejected so no      *
+      * further processing is attempted against it                    *
+      *----------------------------------------------------------------*
+           DISPLAY 'FIELD EDIT FAILED, CLAIM: ' WS-CLAIM-ID
+                   ' FIELD: ' WS-REJ-FIELD-NAME.
+           STRING WS-CLAIM-ID           DELIMITED BY SIZE
+                  ' FIELD='              DELIMITED BY SIZE
+                  WS-REJ-FIELD-NAME      DELIMITED BY SIZE
+                  ' REASON='             DELIMITED BY SIZE
+                  WS-REJ-REASON-TEXT     DELIMITED BY SIZE
+                  INTO REJECT-LINE
+           END-STRING.
+           WRITE REJECT-LINE.
+           SET CLAIM-REJECTED TO TRUE.
+           ADD 1 TO WS-RECORDS-REJECTED.
+           SET RUN-HAD-EXCEPTIONS TO TRUE.
+
+       215-CHECK-DUPLICATE-CLAIM.
+      *----------------------------------------------------------------*
+      * DUPLICATE CLAIM CHECK:                                         *
+      * Look the claim up on CLAIM-FILE by CLAIM-ID before doing any   *
+      * calculations. If it's already in the claim history, reject    *
+      * this occurrence instead of recalculating and overwriting a    *
+      * prior payout recommendation. A selective rerun is expected to *
+      * correct a claim already on file, so this check is bypassed    *
+      * for claims named in the rerun list -- 270-WRITE-CLAIM-RECORD  *
+      * already REWRITEs when the claim is found to exist. A restart  *
+      * after an interrupted run is bypassed the same way, but only   *
+      * up through this run's own first fresh checkpoint (cleared in  *
+      * 203-UPDATE-CHECKPOINT): claims processed and written to       *
+      * CLAIM-FILE after the restored checkpoint but before the abend *
+      * are replayed in that narrow window, and those are legitimate  *
+      * reprocessing, not real duplicate submissions. Once this run   *
+      * has checkpointed on its own, every claim from here on is new  *
+      * to this run, so a duplicate CLAIM-ID is a genuine repeat.     *
+      *----------------------------------------------------------------*
+           IF WS-SELECTIVE-RUN-MODE OR WS-RESTART-MODE
+               CONTINUE
+           ELSE
+               MOVE WS-CLAIM-ID TO CLAIM-ID OF CLAIM-RECORD
+               READ CLAIM-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       DISPLAY 'DUPLICATE CLAIM, ALREADY ON FILE: '
+                               WS-CLAIM-ID
+                       MOVE 'D001' TO WS-EXC-REASON-CODE
+                       MOVE 'DUPLICATE CLAIM ID - ALREADY PROCESSED'
+                                    TO WS-EXC-REASON-TEXT
+                       PERFORM 280-WRITE-EXCEPTION-RECORD
+               END-READ
+           END-IF.
+
        220-LOAD-POLICY-DATA.
       *----------------------------------------------------------------*
       * LOAD POLICY DATA SECTION:                                      *
       * 1. Read policy record using policy number                     *
-      * 2. Store relevant policy data in working storage              *
+      * 2. Reject the claim (don't abend the run) if the policy       *
+      *    can't be found, isn't active, or the accident date falls   *
+      *    outside the policy's in-force window                       *
+      * 3. Store relevant policy data in working storage              *
       *----------------------------------------------------------------*
            MOVE WS-POLICY-NUMBER TO POLICY-NUMBER OF POLICY-RECORD.
            READ POLICY-FILE
                INVALID KEY
                    DISPLAY 'POLICY NOT FOUND: ' WS-POLICY-NUMBER
-                   PERFORM 900-TERMINATION
+                   MOVE 'P001' TO WS-EXC-REASON-CODE
+                   MOVE 'POLICY NOT FOUND ON POLFILE'
+                                TO WS-EXC-REASON-TEXT
+                   PERFORM 280-WRITE-EXCEPTION-RECORD
            END-READ.
-           
-           MOVE INDUSTRY-CODE OF POLICY-RECORD TO WS-INDUSTRY.
-           MOVE GEO-REGION-CODE OF POLICY-RECORD TO WS-GEO-REGION.
-           MOVE EMR-VALUE OF POLICY-RECORD TO WS-EMR-FACTOR.
-           MOVE SAFETY-PROG-RATING OF POLICY-RECORD TO WS-SAFETY-FACTOR.
+
+           IF CLAIM-NOT-REJECTED
+               IF POLICY-STATUS OF POLICY-RECORD NOT = 'A'
+                   DISPLAY 'POLICY NOT ACTIVE: ' WS-POLICY-NUMBER
+                   MOVE 'P002' TO WS-EXC-REASON-CODE
+                   MOVE 'POLICY STATUS IS NOT ACTIVE'
+                                TO WS-EXC-REASON-TEXT
+                   PERFORM 280-WRITE-EXCEPTION-RECORD
+               END-IF
+           END-IF.
+
+           IF CLAIM-NOT-REJECTED
+               IF WS-ACC-DATE OF WS-INSURED-DETAILS <
+                                       START-DATE OF POLICY-RECORD
+                  OR WS-ACC-DATE OF WS-INSURED-DETAILS >
+                                       END-DATE OF POLICY-RECORD
+                   DISPLAY 'ACCIDENT DATE OUTSIDE POLICY PERIOD: '
+                                       WS-POLICY-NUMBER
+                   MOVE 'P003' TO WS-EXC-REASON-CODE
+                   MOVE 'ACCIDENT DATE NOT IN POLICY PERIOD'
+                                TO WS-EXC-REASON-TEXT
+                   PERFORM 280-WRITE-EXCEPTION-RECORD
+               END-IF
+           END-IF.
+
+           IF CLAIM-NOT-REJECTED
+               MOVE INDUSTRY-CODE OF POLICY-RECORD TO WS-INDUSTRY
+               MOVE GEO-REGION-CODE OF POLICY-RECORD TO WS-GEO-REGION
+               MOVE EMR-VALUE OF POLICY-RECORD TO WS-EMR-RAW-VALUE
+               MOVE SAFETY-PROG-RATING OF POLICY-RECORD
+                                        TO WS-SAFETY-RAW-RATING
+           END-IF.
 
        230-LOAD-INDUSTRY-DATA.
       *----------------------------------------------------------------*
       * LOAD INDUSTRY DATA SECTION:                                    *
       * 1. Read industry risk record using industry code              *
       * 2. Store industry risk factors in working storage             *
+      * 3. Reject the claim (don't abend the run) if the industry     *
+      *    code can't be found                                        *
       *----------------------------------------------------------------*
            MOVE WS-INDUSTRY TO INDUSTRY-CODE OF INDUSTRY-RISK-RECORD.
            READ INDUSTRY-RISK-FILE
                INVALID KEY
                    DISPLAY 'INDUSTRY NOT FOUND: ' WS-INDUSTRY
-                   PERFORM 900-TERMINATION
+                   MOVE 'I001' TO WS-EXC-REASON-CODE
+                   MOVE 'INDUSTRY CODE NOT FOUND ON INDFILE'
+                                TO WS-EXC-REASON-TEXT
+                   PERFORM 280-WRITE-EXCEPTION-RECORD
            END-READ.
-           
-           MOVE INDUSTRY-RISK-FACTOR OF INDUSTRY-RISK-RECORD 
-               TO WS-INDUSTRY-FACTOR.
-           MOVE FREQUENCY-FACTOR OF INDUSTRY-RISK-RECORD 
-               TO WS-FREQ-TREND-FACTOR.
-           MOVE SEVERITY-FACTOR OF INDUSTRY-RISK-RECORD 
-               TO WS-SEV-TREND-FACTOR.
+
+           IF CLAIM-NOT-REJECTED
+               MOVE INDUSTRY-RISK-FACTOR OF INDUSTRY-RISK-RECORD
+                   TO WS-INDUSTRY-FACTOR
+               MOVE FREQUENCY-FACTOR OF INDUSTRY-RISK-RECORD
+                   TO WS-FREQ-TREND-FACTOR
+               MOVE SEVERITY-FACTOR OF INDUSTRY-RISK-RECORD
+                   TO WS-SEV-TREND-FACTOR
+           END-IF.
 
        240-LOAD-GEO-DATA.
       *----------------------------------------------------------------*
@@ -630,13 +1563,140 @@
                    DISPLAY 'SEARCHED IN FILE: data/GEOFILE'
                    DISPLAY 'CURRENT GEO REGIONS: NE1 MW2 SE3 WE4 CE5'
                    DISPLAY 'FILE STATUS: ' WS-GEO-STATUS
-                   PERFORM 900-TERMINATION
+                   MOVE 'G001' TO WS-EXC-REASON-CODE
+                   MOVE 'GEO REGION CODE NOT FOUND ON GEOFILE'
+                                TO WS-EXC-REASON-TEXT
+                   PERFORM 280-WRITE-EXCEPTION-RECORD
            END-READ.
-           
-           MOVE REGIONAL-FACTOR OF GEO-FACTOR-RECORD TO WS-GEO-FACTOR.
-           MOVE REGULATORY-FACTOR OF GEO-FACTOR-RECORD TO WS-REG-FACTOR.
-           MOVE WAGE-INDEX OF GEO-FACTOR-RECORD TO WS-MARKET-COMP-FACTOR.
-           PERFORM 250-CALCULATE-COSTS.
+
+           IF CLAIM-NOT-REJECTED
+               MOVE REGIONAL-FACTOR OF GEO-FACTOR-RECORD
+                                    TO WS-GEO-FACTOR
+               MOVE REGULATORY-FACTOR OF GEO-FACTOR-RECORD
+                                      TO WS-REG-FACTOR
+               MOVE WAGE-INDEX OF GEO-FACTOR-RECORD
+                                 TO WS-MARKET-COMP-FACTOR
+               MOVE STATUTORY-ANNUAL-CAP OF GEO-FACTOR-RECORD
+                                 TO WS-STATUTORY-ANNUAL-CAP
+               PERFORM 250-CALCULATE-COSTS
+           END-IF.
+
+       245-LOOKUP-ACTUARIAL-ASSUMPTIONS.
+      *----------------------------------------------------------------*
+      * LOOKUP ACTUARIAL ASSUMPTIONS SECTION:                          *
+      * 1. Position ASSUMPTIONS-FILE at the latest rate set whose      *
+      *    effective date is on or before the accident date           *
+      * 2. Read that record and load its rates into working storage    *
+      * 3. If no rate set that old exists on file, fall back to the    *
+      *    compiled-in WS-ACTUARIAL-CONSTANTS values (not a rejection,*
+      *    since very old claims predate the file's earliest record)  *
+      *----------------------------------------------------------------*
+           MOVE WS-ACC-DATE OF WS-INSURED-DETAILS
+                                    TO EFFECTIVE-DATE OF
+                                       ASSUMPTIONS-RECORD.
+           START ASSUMPTIONS-FILE KEY IS LESS THAN OR EQUAL TO
+                 EFFECTIVE-DATE OF ASSUMPTIONS-RECORD
+               INVALID KEY
+                   DISPLAY 'NO ACTUARIAL ASSUMPTIONS ON OR BEFORE: '
+                           WS-ACC-DATE OF WS-INSURED-DETAILS
+                   DISPLAY 'USING COMPILED-IN DEFAULT RATES'
+           END-START.
+
+           IF WS-ASSUMPTIONS-STATUS = '00'
+               READ ASSUMPTIONS-FILE NEXT RECORD
+                   AT END
+                       DISPLAY 'ASSUMPTIONS FILE EXHAUSTED, USING '
+                               'COMPILED-IN DEFAULT RATES'
+                   NOT AT END
+                       MOVE ASSUMP-DISCOUNT-RATE
+                                             TO WS-DISCOUNT-RATE
+                       MOVE ASSUMP-FREQ-DECLINE-RATE
+                                             TO WS-FREQ-DECLINE-RATE
+                       MOVE ASSUMP-SEV-INCREASE-RATE
+                                             TO WS-SEV-INCREASE-RATE
+               END-READ
+           END-IF.
+
+       248-LOOKUP-MORTALITY-TABLE.
+      *----------------------------------------------------------------*
+      * LOOKUP MORTALITY TABLE SECTION:                                *
+      * 1. Read the mortality record for the insured's attained age    *
+      * 2. Load its remaining life expectancy into working storage     *
+      * 3. If the age has no entry on file, fall back to the           *
+      *    compiled-in WS-LIFE-EXPECTANCY value (not a rejection)      *
+      *----------------------------------------------------------------*
+           MOVE WS-INSURED-AGE TO MORT-AGE OF MORTALITY-RECORD.
+           READ MORTALITY-FILE
+               INVALID KEY
+                   DISPLAY 'NO MORTALITY TABLE ENTRY FOR AGE: '
+                           WS-INSURED-AGE
+                   DISPLAY 'USING COMPILED-IN DEFAULT LIFE EXPECTANCY'
+               NOT INVALID KEY
+                   MOVE MORT-LIFE-EXPECTANCY
+                                         TO WS-LIFE-EXPECTANCY
+           END-READ.
+
+       249-LOOKUP-DEPENDENTS.
+      *----------------------------------------------------------------*
+      * LOOKUP DEPENDENTS SECTION:                                     *
+      * Fatality claims pay survivor benefits to dependents instead    *
+      * of the claimant, so for a fatality claim every DEPENDENT-FILE  *
+      * record on file for this CLAIM-ID is loaded into the dependent  *
+      * table for 239-CALCULATE-SURVIVOR-BENEFIT. Other claim types    *
+      * have no dependents to load. WS-DEPENDENT-TABLE holds at most   *
+      * 10 entries -- once full, any further DEPENDENT-FILE records   *
+      * for this claim are reported and the lookup stops there rather *
+      * than overrunning the table.                                   *
+      *----------------------------------------------------------------*
+           MOVE ZERO TO WS-DEPENDENT-COUNT.
+           MOVE ZERO TO WS-DEPENDENT-SHARE-TOTAL.
+           MOVE 'N' TO DEP-END-OF-FILE-SW.
+
+           IF CLAIM-TYPE-FATALITY
+               MOVE WS-CLAIM-ID TO DEP-CLAIM-ID OF DEPENDENT-RECORD
+               MOVE ZERO TO DEP-SEQ-NO OF DEPENDENT-RECORD
+               START DEPENDENT-FILE KEY IS GREATER THAN DEP-KEY
+                     OF DEPENDENT-RECORD
+                   INVALID KEY
+                       DISPLAY 'NO DEPENDENTS ON FILE FOR CLAIM: '
+                               WS-CLAIM-ID
+               END-START
+
+               IF WS-DEPENDENT-STATUS = '00'
+                   PERFORM UNTIL DEP-END-OF-FILE
+                       READ DEPENDENT-FILE NEXT RECORD
+                           AT END
+                               SET DEP-END-OF-FILE TO TRUE
+                           NOT AT END
+                               IF DEP-CLAIM-ID OF DEPENDENT-RECORD
+                                               NOT = WS-CLAIM-ID
+                                   SET DEP-END-OF-FILE TO TRUE
+                               ELSE IF WS-DEPENDENT-COUNT >= 10
+                                   DISPLAY 'DEPENDENT TABLE FULL, '
+                                        'RECORD IGNORED FOR CLAIM: '
+                                        WS-CLAIM-ID
+                                   SET DEP-END-OF-FILE TO TRUE
+                               ELSE
+                                   ADD 1 TO WS-DEPENDENT-COUNT
+                                   MOVE DEP-RELATIONSHIP
+                                        OF DEPENDENT-RECORD TO
+                                        WS-DEP-RELATIONSHIP
+                                        (WS-DEPENDENT-COUNT)
+                                   MOVE DEP-DATE-OF-BIRTH
+                                        OF DEPENDENT-RECORD TO
+                                        WS-DEP-DATE-OF-BIRTH
+                                        (WS-DEPENDENT-COUNT)
+                                   MOVE DEP-BENEFIT-SHARE
+                                        OF DEPENDENT-RECORD TO
+                                        WS-DEP-BENEFIT-SHARE
+                                        (WS-DEPENDENT-COUNT)
+                                   ADD DEP-BENEFIT-SHARE
+                                       OF DEPENDENT-RECORD TO
+                                       WS-DEPENDENT-SHARE-TOTAL
+                       END-READ
+                   END-PERFORM
+               END-IF
+           END-IF.
 
        250-CALCULATE-COSTS.
       *----------------------------------------------------------------*
@@ -654,13 +1714,147 @@
       * 2. Calculate trend factors                                    *
       * 3. Calculate final factor                                     *
       * 4. Calculate pension amounts                                  *
-      * 5. Calculate present value                                    *
+      * 5. Apply the jurisdiction's statutory dollar cap               *
+      * 6. Calculate present value                                    *
       *----------------------------------------------------------------*
            PERFORM 210-CALCULATE-BASE-FACTORS.
            PERFORM 220-CALCULATE-TREND-FACTORS.
            PERFORM 230-CALCULATE-FINAL-FACTOR.
            PERFORM 240-CALCULATE-PENSION.
+           PERFORM 242-APPLY-STATUTORY-CAP.
            PERFORM 250-CALCULATE-PRESENT-VALUE.
+
+       265-CHECK-CLAIM-VARIANCE.
+      *----------------------------------------------------------------*
+      * CHECK CLAIM VARIANCE SECTION:                                  *
+      * 1. Compare the submitted CLAIM-AMOUNT against the calculated   *
+      *    WS-TOTAL-PENSION                                            *
+      * 2. Express the difference as a percentage of WS-TOTAL-PENSION  *
+      * 3. Flag the claim (not reject it) if that percentage exceeds   *
+      *    WS-VARIANCE-PCT, and write a line to VARIANCE-FILE for an   *
+      *    adjuster to review before payment                          *
+      *----------------------------------------------------------------*
+           MOVE 'N' TO WS-VARIANCE-SW.
+           COMPUTE WS-VARIANCE-AMOUNT = WS-CLAIM-AMT - WS-TOTAL-PENSION.
+           IF WS-VARIANCE-AMOUNT < 0
+               COMPUTE WS-VARIANCE-AMOUNT = WS-VARIANCE-AMOUNT * -1
+           END-IF.
+
+           IF WS-TOTAL-PENSION > 0
+               COMPUTE WS-VARIANCE-PCT-ACTUAL ROUNDED =
+                       (WS-VARIANCE-AMOUNT / WS-TOTAL-PENSION) * 100
+
+               IF WS-VARIANCE-PCT-ACTUAL > WS-VARIANCE-PCT
+                   MOVE 'Y' TO WS-VARIANCE-SW
+                   PERFORM 268-WRITE-VARIANCE-RECORD
+                   SET RUN-HAD-EXCEPTIONS TO TRUE
+               END-IF
+           END-IF.
+
+       268-WRITE-VARIANCE-RECORD.
+      *----------------------------------------------------------------*
+      * WRITE VARIANCE RECORD SECTION:                                 *
+      * Write one VARIANCE-FILE line identifying the claim, the        *
+      * submitted amount, the calculated pension, and the percentage   *
+      * they diverge by. Each amount is moved to a numeric-edited      *
+      * field first so the decimal point actually appears on the       *
+      * line instead of being STRINGed off an unedited PIC 9 field.    *
+      *----------------------------------------------------------------*
+           MOVE WS-CLAIM-AMT           TO WS-F-CLAIM-AMT.
+           MOVE WS-TOTAL-PENSION       TO WS-F-VARIANCE-PENSION.
+           MOVE WS-VARIANCE-PCT-ACTUAL TO WS-F-VARIANCE-PCT-ACTUAL.
+
+           STRING WS-CLAIM-ID            DELIMITED BY SIZE
+                  ' CLAIMED='             DELIMITED BY SIZE
+                  WS-F-CLAIM-AMT          DELIMITED BY SIZE
+                  ' CALCULATED='          DELIMITED BY SIZE
+                  WS-F-VARIANCE-PENSION   DELIMITED BY SIZE
+                  ' VARIANCE-PCT='        DELIMITED BY SIZE
+                  WS-F-VARIANCE-PCT-ACTUAL DELIMITED BY SIZE
+                  INTO VARIANCE-LINE
+           END-STRING.
+           WRITE VARIANCE-LINE.
+
+       266-UPDATE-ROLLUP-TOTALS.
+      *----------------------------------------------------------------*
+      * UPDATE ROLLUP TOTALS SECTION:                                  *
+      * Accumulate this claim's calculated pension liability into the  *
+      * industry and geographic-region rollup tables used by the       *
+      * management rollup report.                                      *
+      *----------------------------------------------------------------*
+           PERFORM 286-FIND-INDUSTRY-ROLLUP.
+           PERFORM 288-FIND-REGION-ROLLUP.
+
+       286-FIND-INDUSTRY-ROLLUP.
+      *----------------------------------------------------------------*
+      * FIND INDUSTRY ROLLUP SECTION:                                  *
+      * Search the industry rollup table for WS-INDUSTRY, adding a new *
+      * entry if this is the first claim seen for that industry, then  *
+      * add this claim into that entry's count and total liability.    *
+      * The table holds at most 50 distinct industry codes -- once     *
+      * full, a claim for an industry not already rolled up is         *
+      * reported and left out of the management rollup report rather   *
+      * than overrunning the table.                                    *
+      *----------------------------------------------------------------*
+           SET WS-IND-IDX TO 1.
+           SEARCH WS-INDUSTRY-ROLLUP-ENTRY
+               AT END
+                   IF WS-INDUSTRY-ROLLUP-COUNT >= 50
+                       DISPLAY 'INDUSTRY ROLLUP TABLE FULL, CODE '
+                               'NOT ROLLED UP: ' WS-INDUSTRY
+                       SET WS-IND-IDX TO 50
+                   ELSE
+                       ADD 1 TO WS-INDUSTRY-ROLLUP-COUNT
+                       SET WS-IND-IDX TO WS-INDUSTRY-ROLLUP-COUNT
+                       MOVE WS-INDUSTRY
+                            TO WS-IR-INDUSTRY-CODE(WS-IND-IDX)
+                       MOVE ZERO TO WS-IR-CLAIM-COUNT(WS-IND-IDX)
+                       MOVE ZERO TO WS-IR-TOTAL-LIABILITY(WS-IND-IDX)
+                   END-IF
+               WHEN WS-IR-INDUSTRY-CODE(WS-IND-IDX) = WS-INDUSTRY
+                   CONTINUE
+           END-SEARCH.
+
+           IF WS-IR-INDUSTRY-CODE(WS-IND-IDX) = WS-INDUSTRY
+               ADD 1 TO WS-IR-CLAIM-COUNT(WS-IND-IDX)
+               ADD WS-TOTAL-PENSION TO WS-IR-TOTAL-LIABILITY(WS-IND-IDX)
+           END-IF.
+
+       288-FIND-REGION-ROLLUP.
+      *----------------------------------------------------------------*
+      * FIND REGION ROLLUP SECTION:                                    *
+      * Search the region rollup table for WS-GEO-REGION, adding a new *
+      * entry if this is the first claim seen for that region, then    *
+      * add this claim into that entry's count and total liability.    *
+      * The table holds at most 50 distinct region codes -- once full, *
+      * a claim for a region not already rolled up is reported and     *
+      * left out of the management rollup report rather than           *
+      * overrunning the table.                                         *
+      *----------------------------------------------------------------*
+           SET WS-REG-IDX TO 1.
+           SEARCH WS-REGION-ROLLUP-ENTRY
+               AT END
+                   IF WS-REGION-ROLLUP-COUNT >= 50
+                       DISPLAY 'REGION ROLLUP TABLE FULL, CODE '
+                               'NOT ROLLED UP: ' WS-GEO-REGION
+                       SET WS-REG-IDX TO 50
+                   ELSE
+                       ADD 1 TO WS-REGION-ROLLUP-COUNT
+                       SET WS-REG-IDX TO WS-REGION-ROLLUP-COUNT
+                       MOVE WS-GEO-REGION
+                            TO WS-RR-REGION-CODE(WS-REG-IDX)
+                       MOVE ZERO TO WS-RR-CLAIM-COUNT(WS-REG-IDX)
+                       MOVE ZERO TO WS-RR-TOTAL-LIABILITY(WS-REG-IDX)
+                   END-IF
+               WHEN WS-RR-REGION-CODE(WS-REG-IDX) = WS-GEO-REGION
+                   CONTINUE
+           END-SEARCH.
+
+           IF WS-RR-REGION-CODE(WS-REG-IDX) = WS-GEO-REGION
+               ADD 1 TO WS-RR-CLAIM-COUNT(WS-REG-IDX)
+               ADD WS-TOTAL-PENSION TO WS-RR-TOTAL-LIABILITY(WS-REG-IDX)
+           END-IF.
+
        220-CALCULATE-TREND-FACTORS.
       *----------------------------------------------------------------*
       * TREND FACTOR CALCULATIONS:                                     *
@@ -709,6 +1903,48 @@
                                    WS-FREQ-TREND-FACTOR *
                                    WS-SEV-TREND-FACTOR.
            
+       239-CALCULATE-SURVIVOR-BENEFIT.
+      *----------------------------------------------------------------*
+      * SURVIVOR BENEFIT CALCULATION:                                  *
+      * For a fatality claim with dependents on file, the base pension *
+      * is driven off a percentage-of-salary schedule keyed by number  *
+      * of surviving dependents, in place of the usual disability-     *
+      * percentage-based WS-BASE-PCT. The family percentage is then    *
+      * weighted by WS-CLAIM-TYPE-FACTOR, the same fatality weighting  *
+      * applied on the normal disability path, and apportioned by      *
+      * WS-DEPENDENT-SHARE-TOTAL, the sum of each named dependent's    *
+      * DEP-BENEFIT-SHARE -- normally 1.000 when every dependent       *
+      * sharing the benefit is on file, but less than 1.000 when       *
+      * DEPENDENT-FILE only carries a partial share. WS-BASE-PCT is    *
+      * overlaid with this fully weighted, apportioned percentage, not *
+      * the raw schedule value, so it reconciles exactly with          *
+      * WS-BASE-PENSION and reports consistently alongside             *
+      * non-fatality claims. The same WS-MAX-PENSION-PCT statutory cap *
+      * applied to the disability path in 210-CALCULATE-BASE-FACTORS   *
+      * is enforced here too, since the claim-type weighting alone can *
+      * push a 3+ dependent fatality claim's percentage over it.       *
+      *   1 DEPENDENT  - 50.00% OF ANNUAL SALARY                       *
+      *   2 DEPENDENTS - 60.00% OF ANNUAL SALARY                       *
+      *   3+ DEPENDENTS - 66.67% OF ANNUAL SALARY                      *
+      *----------------------------------------------------------------*
+           EVALUATE TRUE
+               WHEN WS-DEPENDENT-COUNT = 1
+                   MOVE 050.00 TO WS-SURVIVOR-BASE-PCT
+               WHEN WS-DEPENDENT-COUNT = 2
+                   MOVE 060.00 TO WS-SURVIVOR-BASE-PCT
+               WHEN OTHER
+                   MOVE 066.67 TO WS-SURVIVOR-BASE-PCT
+           END-EVALUATE.
+
+           COMPUTE WS-BASE-PCT = WS-SURVIVOR-BASE-PCT *
+                                   WS-CLAIM-TYPE-FACTOR *
+                                   WS-DEPENDENT-SHARE-TOTAL.
+           IF WS-BASE-PCT > WS-MAX-PENSION-PCT
+               MOVE WS-MAX-PENSION-PCT TO WS-BASE-PCT
+           END-IF.
+           COMPUTE WS-BASE-PENSION = (WS-BASE-PCT / 100) *
+                                   WS-ANNUAL-SALARY.
+
        240-CALCULATE-PENSION.
       *----------------------------------------------------------------*
       * PENSION CALCULATION:                                           *
@@ -719,10 +1955,17 @@
       * 5. Total Annual Pension: Sum of all components                *
       * 6. Monthly Pension: Annual amount divided by 12               *
       *----------------------------------------------------------------*
-      * Calculate base pension (percentage of annual salary)
-           COMPUTE WS-BASE-PENSION = (WS-BASE-PCT / 100) * 
-                                   WS-ANNUAL-SALARY.
-                                    
+      * Calculate base pension (percentage of annual salary), unless
+      * this is a fatality claim with dependents on file, in which
+      * case 239-CALCULATE-SURVIVOR-BENEFIT drives the base pension
+      * off the survivor percentage schedule instead
+           IF CLAIM-TYPE-FATALITY AND WS-DEPENDENT-COUNT > 0
+               PERFORM 239-CALCULATE-SURVIVOR-BENEFIT
+           ELSE
+               COMPUTE WS-BASE-PENSION = (WS-BASE-PCT / 100) *
+                                       WS-ANNUAL-SALARY
+           END-IF.
+
       * Calculate industry adjustment
            COMPUTE WS-INDUSTRY-ADJ = WS-BASE-PENSION * 
                                    (WS-INDUSTRY-FACTOR - 1) *
@@ -748,9 +1991,28 @@
                                     WS-TREND-ADJ.
                                      
       * Calculate monthly pension
-           COMPUTE WS-MONTHLY-PENSION = WS-TOTAL-PENSION / 
+           COMPUTE WS-MONTHLY-PENSION = WS-TOTAL-PENSION /
                                       WS-MONTHS-IN-YEAR.
-           
+
+       242-APPLY-STATUTORY-CAP.
+      *----------------------------------------------------------------*
+      * APPLY STATUTORY CAP SECTION:                                   *
+      * 1. Preserve the pre-cap annual/monthly pension for the report *
+      * 2. Cap WS-TOTAL-PENSION at the region's statutory annual limit *
+      * 3. Recompute WS-MONTHLY-PENSION as one-twelfth of the capped   *
+      *    annual amount, so the two stay consistent                  *
+      *----------------------------------------------------------------*
+           MOVE WS-TOTAL-PENSION   TO WS-PRE-CAP-TOTAL-PENSION.
+           MOVE WS-MONTHLY-PENSION TO WS-PRE-CAP-MONTHLY-PENSION.
+           MOVE 'N' TO WS-CAP-APPLIED-SW.
+
+           IF WS-TOTAL-PENSION > WS-STATUTORY-ANNUAL-CAP
+               MOVE WS-STATUTORY-ANNUAL-CAP TO WS-TOTAL-PENSION
+               COMPUTE WS-MONTHLY-PENSION = WS-TOTAL-PENSION /
+                                          WS-MONTHS-IN-YEAR
+               MOVE 'Y' TO WS-CAP-APPLIED-SW
+           END-IF.
+
        250-CALCULATE-PRESENT-VALUE.
       *----------------------------------------------------------------*
       * PRESENT VALUE CALCULATION:                                     *
@@ -769,6 +2031,139 @@
                                           WS-LIFE-EXPECTANCY)) /
                                     WS-DISCOUNT-RATE.
            
+       270-WRITE-CLAIM-RECORD.
+      *----------------------------------------------------------------*
+      * WRITE CLAIM RECORD SECTION:                                    *
+      * 1. Build the claim history record from this run's results     *
+      * 2. WRITE it to CLAIM-FILE, or REWRITE if it's already there    *
+      *    (e.g. this run is correcting a previously calculated claim)*
+      *----------------------------------------------------------------*
+           MOVE WS-CLAIM-ID         TO CLAIM-ID OF CLAIM-RECORD.
+           MOVE WS-POLICY-NUMBER    TO POLICY-NUMBER OF CLAIM-RECORD.
+           MOVE WS-ACC-DATE OF WS-INSURED-DETAILS
+                                    TO CLAIM-DATE OF CLAIM-RECORD.
+           MOVE WS-CLAIM-TYPE       TO CLAIM-TYPE OF CLAIM-RECORD.
+           MOVE WS-CLAIM-STAT       TO CLAIM-STATUS OF CLAIM-RECORD.
+           MOVE WS-BASE-PCT         TO BASE-PCT OF CLAIM-RECORD.
+           MOVE WS-BASE-PENSION     TO BASE-PENSION OF CLAIM-RECORD.
+           MOVE WS-INDUSTRY-ADJ     TO INDUSTRY-ADJ OF CLAIM-RECORD.
+           MOVE WS-GEO-ADJ          TO GEO-ADJ OF CLAIM-RECORD.
+           MOVE WS-TREND-ADJ        TO TREND-ADJ OF CLAIM-RECORD.
+           MOVE WS-TOTAL-PENSION    TO TOTAL-PENSION OF CLAIM-RECORD.
+           MOVE WS-MONTHLY-PENSION  TO MONTHLY-PENSION OF CLAIM-RECORD.
+           MOVE WS-PRESENT-VALUE    TO PRESENT-VALUE OF CLAIM-RECORD.
+           MOVE WS-AGE-FACTOR       TO AGE-FACTOR OF CLAIM-RECORD.
+           MOVE WS-SERVICE-FACTOR   TO SERVICE-FACTOR OF CLAIM-RECORD.
+           MOVE WS-SEVERITY-FACTOR  TO SEVERITY-FACTOR OF CLAIM-RECORD.
+           MOVE WS-INDUSTRY-FACTOR  TO IND-RISK-FACTOR
+                                    OF CLAIM-RECORD.
+           MOVE WS-JOB-RISK-FACTOR  TO JOB-RISK-FACTOR OF CLAIM-RECORD.
+           MOVE WS-EMR-FACTOR       TO EMR-FACTOR OF CLAIM-RECORD.
+           MOVE WS-SAFETY-FACTOR    TO SAFETY-FACTOR OF CLAIM-RECORD.
+           MOVE WS-GEO-FACTOR       TO CF-GEO-FACTOR OF CLAIM-RECORD.
+           MOVE WS-REG-FACTOR       TO REG-FACTOR OF CLAIM-RECORD.
+           MOVE WS-MARKET-COMP-FACTOR
+                                    TO MARKET-FACTOR OF CLAIM-RECORD.
+           MOVE WS-FREQ-TREND-FACTOR
+                                    TO FREQ-TREND-FACTOR
+                                       OF CLAIM-RECORD.
+           MOVE WS-SEV-TREND-FACTOR
+                                    TO SEV-TREND-FACTOR OF CLAIM-RECORD.
+           MOVE WS-FINAL-FACTOR     TO FINAL-FACTOR OF CLAIM-RECORD.
+           MOVE WS-CLAIM-TYPE-FACTOR
+                                    TO CLAIM-TYPE-FACTOR
+                                       OF CLAIM-RECORD.
+           MOVE WS-RUN-DATE         TO CLAIM-RUN-DATE OF CLAIM-RECORD.
+           MOVE WS-PRE-CAP-TOTAL-PENSION
+                                    TO PRE-CAP-TOTAL-PENSION
+                                       OF CLAIM-RECORD.
+           MOVE WS-CAP-APPLIED-SW   TO CAP-APPLIED-SW OF CLAIM-RECORD.
+           MOVE WS-VARIANCE-SW      TO VARIANCE-FLAG OF CLAIM-RECORD.
+
+           WRITE CLAIM-RECORD
+               INVALID KEY
+                   REWRITE CLAIM-RECORD
+                       INVALID KEY
+                           DISPLAY 'UNABLE TO SAVE CLAIM HISTORY: '
+                                   WS-CLAIM-ID
+           END-WRITE.
+
+       280-WRITE-EXCEPTION-RECORD.
+      *----------------------------------------------------------------*
+      * WRITE EXCEPTION RECORD SECTION:                                *
+      * 1. Flag the claim as rejected so the caller skips the rest    *
+      *    of the calculation chain                                   *
+      * 2. Log the claim id, reason code and reason text to the       *
+      *    exception file so the run can continue past this claim    *
+      *----------------------------------------------------------------*
+           SET CLAIM-REJECTED TO TRUE.
+           SET RUN-HAD-EXCEPTIONS TO TRUE.
+           ADD 1 TO WS-RECORDS-REJECTED.
+
+           MOVE WS-CLAIM-ID TO WS-EXC-CLAIM-ID.
+           STRING WS-EXC-CLAIM-ID   DELIMITED BY SIZE
+                  ' '               DELIMITED BY SIZE
+                  WS-EXC-REASON-CODE DELIMITED BY SIZE
+                  ' '               DELIMITED BY SIZE
+                  WS-EXC-REASON-TEXT DELIMITED BY SIZE
+                  INTO EXCEPTION-LINE
+           END-STRING.
+           WRITE EXCEPTION-LINE.
+
+       275-WRITE-PAYMENT-SCHEDULE.
+      *----------------------------------------------------------------*
+      * WRITE PAYMENT SCHEDULE SECTION:                                *
+      * Roll the monthly pension forward one calendar month at a time, *
+      * for the insured's remaining life expectancy (in months), and   *
+      * write one PAYMENT-SCHEDULE-FILE record per scheduled payment.  *
+      * On each payment anniversary, compound the payment amount by    *
+      * WS-COLA-RATE so later years reflect the cost-of-living         *
+      * adjustment instead of staying flat for the whole horizon.      *
+      *----------------------------------------------------------------*
+           COMPUTE WS-PAYMENT-COUNT =
+                   WS-LIFE-EXPECTANCY * WS-MONTHS-IN-YEAR.
+
+           MOVE WS-ACC-DATE OF WS-INSURED-DETAILS TO WS-PAYMENT-DATE.
+           MOVE WS-MONTHLY-PENSION TO WS-PAYMENT-AMOUNT.
+           MOVE 01 TO WS-PAY-DD.
+           ADD 1 TO WS-PAY-MM.
+           IF WS-PAY-MM > 12
+               MOVE 01 TO WS-PAY-MM
+               ADD 1 TO WS-PAY-CCYY
+           END-IF.
+
+           MOVE 1 TO WS-PAYMENT-SEQ.
+           MOVE 1 TO WS-PAYMENT-YEAR-MONTH.
+           PERFORM UNTIL WS-PAYMENT-SEQ > WS-PAYMENT-COUNT
+               MOVE WS-PAYMENT-AMOUNT TO WS-F-PAYMENT-AMOUNT
+               STRING WS-CLAIM-ID     DELIMITED BY SIZE
+                      ' SEQ='         DELIMITED BY SIZE
+                      WS-PAYMENT-SEQ  DELIMITED BY SIZE
+                      ' DATE='        DELIMITED BY SIZE
+                      WS-PAYMENT-DATE DELIMITED BY SIZE
+                      ' AMOUNT='      DELIMITED BY SIZE
+                      WS-F-PAYMENT-AMOUNT DELIMITED BY SIZE
+                      INTO PAYMENT-SCHEDULE-LINE
+               END-STRING
+               WRITE PAYMENT-SCHEDULE-LINE
+
+               IF WS-PAYMENT-YEAR-MONTH = WS-MONTHS-IN-YEAR
+                   MOVE 0 TO WS-PAYMENT-YEAR-MONTH
+                   IF WS-PAYMENT-SEQ < WS-PAYMENT-COUNT
+                       COMPUTE WS-PAYMENT-AMOUNT ROUNDED =
+                               WS-PAYMENT-AMOUNT * (1 + WS-COLA-RATE)
+                   END-IF
+               END-IF
+               ADD 1 TO WS-PAYMENT-YEAR-MONTH
+
+               ADD 1 TO WS-PAYMENT-SEQ
+               ADD 1 TO WS-PAY-MM
+               IF WS-PAY-MM > 12
+                   MOVE 01 TO WS-PAY-MM
+                   ADD 1 TO WS-PAY-CCYY
+               END-IF
+           END-PERFORM.
+
        300-GENERATE-REPORT.
       *----------------------------------------------------------------*
       * REPORT GENERATION:                                             *
@@ -782,15 +2177,20 @@
       *    - Pension calculation results                              *
       *    - Final pension amounts                                    *
       *----------------------------------------------------------------*
-           MOVE 'CLM123456789'      TO WS-H-CLAIM-ID.
-           MOVE 'POL7890123'        TO WS-H-POLICY-NO.
-           MOVE '2023-06-15'        TO WS-H-CLAIM-DATE.
-           
+           MOVE WS-CLAIM-ID          TO WS-H-CLAIM-ID.
+           MOVE WS-POLICY-NUMBER     TO WS-H-POLICY-NO.
+           STRING WS-ACC-DATE OF WS-INSURED-DETAILS (1:4) '-'
+                  WS-ACC-DATE OF WS-INSURED-DETAILS (5:2) '-'
+                  WS-ACC-DATE OF WS-INSURED-DETAILS (7:2)
+                  DELIMITED BY SIZE INTO WS-H-CLAIM-DATE
+           END-STRING.
+
            MOVE WS-INSURED-AGE      TO WS-D-AGE.
            MOVE WS-YEARS-EMPLOYED   TO WS-D-YEARS.
            MOVE WS-ANNUAL-SALARY    TO WS-D-SALARY.
-           
-           MOVE 'CONSTRUCTION'      TO WS-D-INDUSTRY.
+
+           MOVE INDUSTRY-DESCRIPTION OF INDUSTRY-RISK-RECORD
+                                     TO WS-D-INDUSTRY.
            MOVE WS-EMR-FACTOR       TO WS-D-EMR.
            
            EVALUATE WS-SEVERITY OF WS-INSURED-DETAILS
@@ -822,7 +2222,28 @@
            MOVE WS-TOTAL-PENSION    TO WS-F-ANNUAL-PENSION.
            MOVE WS-MONTHLY-PENSION  TO WS-F-MONTHLY-PENSION.
            MOVE WS-PRESENT-VALUE    TO WS-F-PRESENT-VALUE.
-           
+
+           MOVE WS-PRE-CAP-TOTAL-PENSION TO WS-F-PRE-CAP-PENSION.
+           IF WS-CAP-APPLIED
+               MOVE 'YES' TO WS-F-CAP-APPLIED
+           ELSE
+               MOVE 'NO '  TO WS-F-CAP-APPLIED
+           END-IF.
+
+           IF WS-VARIANCE-FLAGGED
+               MOVE 'YES' TO WS-F-VARIANCE-FLAG
+           ELSE
+               MOVE 'NO '  TO WS-F-VARIANCE-FLAG
+           END-IF.
+
+           IF CLAIM-TYPE-FATALITY
+               MOVE WS-DEPENDENT-COUNT   TO WS-F-DEPENDENT-COUNT
+               MOVE WS-SURVIVOR-BASE-PCT TO WS-F-SURVIVOR-PCT
+           ELSE
+               MOVE ZERO TO WS-F-DEPENDENT-COUNT
+               MOVE ZERO TO WS-F-SURVIVOR-PCT
+           END-IF.
+
       * Write report lines
            MOVE WS-HEADING-1        TO REPORT-LINE.
            WRITE REPORT-LINE AFTER ADVANCING 2 LINES.
@@ -861,7 +2282,182 @@
            WRITE REPORT-LINE AFTER ADVANCING 1 LINE.
            MOVE WS-FINAL-LINE-2     TO REPORT-LINE.
            WRITE REPORT-LINE AFTER ADVANCING 1 LINE.
-           
+           MOVE WS-CAP-LINE         TO REPORT-LINE.
+           WRITE REPORT-LINE AFTER ADVANCING 1 LINE.
+
+           IF CLAIM-TYPE-FATALITY
+               MOVE WS-SURVIVOR-LINE TO REPORT-LINE
+               WRITE REPORT-LINE AFTER ADVANCING 1 LINE
+           END-IF.
+
+           PERFORM 305-WRITE-EXTRACT-RECORD.
+
+       305-WRITE-EXTRACT-RECORD.
+      *----------------------------------------------------------------*
+      * WRITE EXTRACT RECORD SECTION:                                  *
+      * Write a comma-delimited version of this claim's calculated     *
+      * figures to EXTRACT-FILE, so the numbers can be loaded by       *
+      * another program without parsing the printed report. Every      *
+      * value is moved to a numeric-edited WS-EXTRACT-EDIT-FIELDS (or  *
+      * a report-edited field already populated above) before it is   *
+      * STRINGed in, so the decimal point actually appears in the      *
+      * extract instead of being STRINGed off an unedited PIC 9 field. *
+      *----------------------------------------------------------------*
+           MOVE WS-BASE-PENSION     TO WS-R-BASE-PENSION.
+           MOVE WS-INDUSTRY-ADJ     TO WS-R-INDUSTRY-ADJ.
+           MOVE WS-GEO-ADJ          TO WS-R-GEO-ADJ.
+           MOVE WS-TREND-ADJ        TO WS-X-TREND-ADJ.
+           MOVE WS-TOTAL-PENSION    TO WS-F-ANNUAL-PENSION.
+           MOVE WS-MONTHLY-PENSION  TO WS-F-MONTHLY-PENSION.
+           MOVE WS-PRESENT-VALUE    TO WS-F-PRESENT-VALUE.
+           MOVE WS-PRE-CAP-TOTAL-PENSION TO WS-F-PRE-CAP-PENSION.
+           MOVE WS-AGE-FACTOR       TO WS-F-AGE-FACTOR.
+           MOVE WS-SERVICE-FACTOR   TO WS-X-SERVICE-FACTOR.
+           MOVE WS-SEVERITY-FACTOR  TO WS-F-SEVERITY-FACTOR.
+           MOVE WS-INDUSTRY-FACTOR  TO WS-F-INDUSTRY-FACTOR.
+           MOVE WS-JOB-RISK-FACTOR  TO WS-X-JOB-RISK-FACTOR.
+           MOVE WS-EMR-FACTOR       TO WS-D-EMR.
+           MOVE WS-SAFETY-FACTOR    TO WS-X-SAFETY-FACTOR.
+           MOVE WS-GEO-FACTOR       TO WS-F-GEO-FACTOR.
+           MOVE WS-REG-FACTOR       TO WS-X-REG-FACTOR.
+           MOVE WS-MARKET-COMP-FACTOR TO WS-X-MARKET-COMP-FACTOR.
+           MOVE WS-FREQ-TREND-FACTOR  TO WS-X-FREQ-TREND-FACTOR.
+           MOVE WS-SEV-TREND-FACTOR   TO WS-X-SEV-TREND-FACTOR.
+           MOVE WS-FINAL-FACTOR     TO WS-F-FINAL-FACTOR.
+
+           IF CLAIM-TYPE-FATALITY
+               MOVE WS-DEPENDENT-COUNT   TO WS-F-DEPENDENT-COUNT
+               MOVE WS-SURVIVOR-BASE-PCT TO WS-F-SURVIVOR-PCT
+           ELSE
+               MOVE ZERO TO WS-F-DEPENDENT-COUNT
+               MOVE ZERO TO WS-F-SURVIVOR-PCT
+           END-IF.
+
+           STRING WS-CLAIM-ID            DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  WS-POLICY-NUMBER       DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  WS-R-BASE-PENSION      DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  WS-R-INDUSTRY-ADJ      DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  WS-R-GEO-ADJ           DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  WS-X-TREND-ADJ         DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  WS-F-ANNUAL-PENSION    DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  WS-F-MONTHLY-PENSION   DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  WS-F-PRESENT-VALUE     DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  WS-F-PRE-CAP-PENSION   DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  WS-CAP-APPLIED-SW      DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  WS-VARIANCE-SW         DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  WS-F-AGE-FACTOR        DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  WS-X-SERVICE-FACTOR    DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  WS-F-SEVERITY-FACTOR   DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  WS-F-INDUSTRY-FACTOR   DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  WS-X-JOB-RISK-FACTOR   DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  WS-D-EMR               DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  WS-X-SAFETY-FACTOR     DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  WS-F-GEO-FACTOR        DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  WS-X-REG-FACTOR        DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  WS-X-MARKET-COMP-FACTOR DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  WS-X-FREQ-TREND-FACTOR DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  WS-X-SEV-TREND-FACTOR  DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  WS-F-FINAL-FACTOR      DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  WS-F-DEPENDENT-COUNT   DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  WS-F-SURVIVOR-PCT      DELIMITED BY SIZE
+                  INTO EXTRACT-LINE
+           END-STRING.
+           WRITE EXTRACT-LINE.
+
+       310-GENERATE-TRAILER.
+      *----------------------------------------------------------------*
+      * RUN CONTROL-TOTAL TRAILER:                                     *
+      * Reconciles records read from INPUT.txt against records        *
+      * actually paid/written to CLMFILE and OUTPUT.txt, plus the      *
+      * records rejected to the exception file, and reports the       *
+      * total annual pension liability generated by the run           *
+      *----------------------------------------------------------------*
+           MOVE WS-RECORDS-READ      TO WS-T-RECORDS-READ.
+           MOVE WS-RECORDS-WRITTEN   TO WS-T-RECORDS-WRITTEN.
+           MOVE WS-RECORDS-REJECTED  TO WS-T-RECORDS-REJECTED.
+           MOVE WS-TOTAL-LIABILITY   TO WS-T-TOTAL-LIABILITY.
+           MOVE WS-RECORDS-ROUTED    TO WS-T-RECORDS-ROUTED.
+
+           MOVE SPACES               TO REPORT-LINE.
+           WRITE REPORT-LINE AFTER ADVANCING 2 LINES.
+           MOVE WS-TRAILER-LINE-1    TO REPORT-LINE.
+           WRITE REPORT-LINE AFTER ADVANCING 1 LINE.
+           MOVE WS-TRAILER-LINE-2    TO REPORT-LINE.
+           WRITE REPORT-LINE AFTER ADVANCING 1 LINE.
+           MOVE WS-TRAILER-LINE-3    TO REPORT-LINE.
+           WRITE REPORT-LINE AFTER ADVANCING 1 LINE.
+
+           DISPLAY 'RECORDS READ:     ' WS-RECORDS-READ.
+           DISPLAY 'RECORDS WRITTEN:  ' WS-RECORDS-WRITTEN.
+           DISPLAY 'RECORDS REJECTED: ' WS-RECORDS-REJECTED.
+           DISPLAY 'RECORDS ROUTED:   ' WS-RECORDS-ROUTED.
+           DISPLAY 'TOTAL LIABILITY:  ' WS-TOTAL-LIABILITY.
+
+       320-GENERATE-ROLLUP-REPORT.
+      *----------------------------------------------------------------*
+      * GENERATE ROLLUP REPORT SECTION:                                *
+      * Print claim counts and total calculated pension liability by  *
+      * industry code, then by geographic region code, onto the end   *
+      * of the claim report for management.                            *
+      *----------------------------------------------------------------*
+           MOVE SPACES            TO REPORT-LINE.
+           WRITE REPORT-LINE AFTER ADVANCING 2 LINES.
+           MOVE WS-ROLLUP-HEADING TO REPORT-LINE.
+           WRITE REPORT-LINE AFTER ADVANCING 1 LINE.
+           MOVE SPACES             TO REPORT-LINE.
+           WRITE REPORT-LINE AFTER ADVANCING 1 LINE.
+
+           SET WS-IND-IDX TO 1.
+           PERFORM UNTIL WS-IND-IDX > WS-INDUSTRY-ROLLUP-COUNT
+               MOVE WS-IR-INDUSTRY-CODE(WS-IND-IDX)   TO WS-F-IND-CODE
+               MOVE WS-IR-CLAIM-COUNT(WS-IND-IDX)     TO WS-F-IND-COUNT
+               MOVE WS-IR-TOTAL-LIABILITY(WS-IND-IDX)
+                                                  TO WS-F-IND-LIABILITY
+               MOVE WS-IND-ROLLUP-LINE TO REPORT-LINE
+               WRITE REPORT-LINE AFTER ADVANCING 1 LINE
+               SET WS-IND-IDX UP BY 1
+           END-PERFORM.
+
+           MOVE SPACES             TO REPORT-LINE.
+           WRITE REPORT-LINE AFTER ADVANCING 1 LINE.
+
+           SET WS-REG-IDX TO 1.
+           PERFORM UNTIL WS-REG-IDX > WS-REGION-ROLLUP-COUNT
+               MOVE WS-RR-REGION-CODE(WS-REG-IDX)     TO WS-F-REG-CODE
+               MOVE WS-RR-CLAIM-COUNT(WS-REG-IDX)     TO WS-F-REG-COUNT
+               MOVE WS-RR-TOTAL-LIABILITY(WS-REG-IDX)
+                                                  TO WS-F-REG-LIABILITY
+               MOVE WS-REGION-ROLLUP-LINE TO REPORT-LINE
+               WRITE REPORT-LINE AFTER ADVANCING 1 LINE
+               SET WS-REG-IDX UP BY 1
+           END-PERFORM.
+
        900-TERMINATION.
       *----------------------------------------------------------------*
       * PROGRAM TERMINATION:                                           *
@@ -877,7 +2473,21 @@
                  CLAIM-FILE
                  INDUSTRY-RISK-FILE
                  GEO-FACTOR-FILE
+                 ASSUMPTIONS-FILE
+                 MORTALITY-FILE
                  CLAIM-REPORT
+                 EXCEPTION-FILE
+                 REJECTED-CLAIMS-FILE
+                 PAYMENT-SCHEDULE-FILE
+                 VARIANCE-FILE
+                 EXTRACT-FILE
+                 REJECT-FILE
+                 CHECKPOINT-FILE
+                 DEPENDENT-FILE
                  INPUT-FILE.
-           
+
+           IF RUN-HAD-EXCEPTIONS
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+
            STOP RUN.
